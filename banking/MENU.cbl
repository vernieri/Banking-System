@@ -0,0 +1,66 @@
+      ******************************************************************
+      * Author: Vernieri
+      * Date: October 3, 2018
+      * Purpose: Banking Menu
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MENU.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+         01 DATA-SIS.
+                02 ANO            PIC 9(04).
+                02 MES            PIC 9(02).
+                02 DIA            PIC 9(02).
+
+         01 WS-OP                   PIC 9(01) VALUE ZEROS.
+         01 WS-OPERACAO-TIPO        PIC X(01) VALUE SPACE.
+
+       SCREEN SECTION.
+         01 TELA-MENU.
+              02 BLANK SCREEN.
+              02 LINE 2  COL 5  VALUE "  /  /  ".
+              02 COL 29  VALUE "BANCO - MENU PRINCIPAL".
+              02 LINE 6  COL 29 VALUE "1. CADASTRAR / CONSULTAR CONTA".
+              02 LINE 8  COL 29 VALUE "2. SACAR".
+              02 LINE 10 COL 29 VALUE "3. DEPOSITAR".
+              02 LINE 12 COL 29 VALUE "4. CADASTRO COMPLETO DE CLIENTE".
+              02 LINE 14 COL 29 VALUE "5. SAIR".
+              02 LINE 17 COL 25 VALUE "ESCOLHA UMA OPCAO:".
+
+       PROCEDURE DIVISION.
+       INICIO.
+              PERFORM PROCESSO UNTIL WS-OP = 5.
+              PERFORM FINALIZA.
+
+       PROCESSO.
+              PERFORM IMP-TELA.
+              ACCEPT WS-OP AT 1744 WITH PROMPT AUTO.
+              EVALUATE WS-OP
+                 WHEN 1 CALL "CADCLI"
+                 WHEN 2 MOVE "S" TO WS-OPERACAO-TIPO
+                        CALL "OPERACAO" USING WS-OPERACAO-TIPO
+                 WHEN 3 MOVE "D" TO WS-OPERACAO-TIPO
+                        CALL "OPERACAO" USING WS-OPERACAO-TIPO
+                 WHEN 4 CALL "CRUD"
+                 WHEN 5 CONTINUE
+                 WHEN OTHER
+                    DISPLAY "OPCAO INVALIDA" AT 1944
+              END-EVALUATE.
+
+       IMP-TELA.
+              DISPLAY TELA-MENU.
+              MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
+              DISPLAY DIA   AT 0205.
+              DISPLAY MES   AT 0208.
+              DISPLAY ANO   AT 0211.
+              MOVE ZEROS TO WS-OP.
+
+       FINALIZA.
+              DISPLAY "FIM DE PROGRAMA" AT 1744.
+              GOBACK.
