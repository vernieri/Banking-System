@@ -0,0 +1,199 @@
+      ******************************************************************
+      * Author: Vernieri
+      * Date: August 8, 2026
+      * Purpose: Balance reconciliation against a stored control total
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RECONC.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CLIENTES ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY CODIGO
+              ALTERNATE RECORD KEY NOME WITH DUPLICATES
+              FILE STATUS ARQST.
+
+              SELECT CONTROLE ASSIGN TO DISK
+              ORGANIZATION SEQUENTIAL
+              ACCESS MODE SEQUENTIAL
+              FILE STATUS ARQST-CTL.
+
+              SELECT JOURNAL ASSIGN TO DISK
+              ORGANIZATION SEQUENTIAL
+              ACCESS MODE SEQUENTIAL
+              FILE STATUS ARQST-JRN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES LABEL RECORD STANDARD
+                DATA RECORD IS REG-CLI
+                VALUE OF FILE-ID IS "PRODUTOS.DAT".
+          01 REG-CLI.
+                COPY REGCLI.
+
+       FD CONTROLE LABEL RECORD STANDARD
+                DATA RECORD IS REG-CTL
+                VALUE OF FILE-ID IS "CONTROLE.DAT".
+          01 REG-CTL.
+                02 CTL-DATA.
+                      03 CTL-ANO      PIC 9(04).
+                      03 CTL-MES      PIC 9(02).
+                      03 CTL-DIA      PIC 9(02).
+                02 CTL-TOTAL          PIC S9(08)V99.
+
+       FD JOURNAL LABEL RECORD STANDARD
+                DATA RECORD IS REG-JRN
+                VALUE OF FILE-ID IS "JOURNAL.DAT".
+          01 REG-JRN.
+                COPY JOURNAL.
+
+       WORKING-STORAGE SECTION.
+          01 ARQST-CTL               PIC X(02).
+          01 ARQST-JRN               PIC X(02).
+          01 REG-CLI-W.
+                COPY REGCLIW.
+          COPY DATASIS.
+          COPY CLICOM.
+          01 WS-FIM-ARQ              PIC X(01) VALUE "N".
+          01 WS-FIM-JRN              PIC X(01) VALUE "N".
+          01 WS-TOTAL-ATUAL          PIC S9(08)V99 VALUE ZEROS.
+          01 WS-TOTAL-ANTERIOR       PIC S9(08)V99 VALUE ZEROS.
+          01 WS-MOVIMENTO-CAIXA-HOJE PIC S9(08)V99 VALUE ZEROS.
+          01 WS-TOTAL-ESPERADO       PIC S9(08)V99 VALUE ZEROS.
+          01 WS-DIFERENCA            PIC S9(08)V99 VALUE ZEROS.
+          01 WS-TEM-CONTROLE-ANT     PIC X(01) VALUE "N".
+          01 WS-TOTAL-ATUAL-E        PIC -ZZZ.ZZZ.ZZ9,99.
+          01 WS-TOTAL-ANTERIOR-E     PIC -ZZZ.ZZZ.ZZ9,99.
+          01 WS-MOVIMENTO-CAIXA-E    PIC -ZZZ.ZZZ.ZZ9,99.
+          01 WS-DIFERENCA-E          PIC -ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+       INICIO.
+              PERFORM ABRE-ARQ.
+              IF ARQST = "00"
+                 PERFORM PROCESSO UNTIL WS-FIM-ARQ = "S"
+                 PERFORM LE-CONTROLE-ANTERIOR
+                 PERFORM LE-MOVIMENTO-CAIXA
+                 PERFORM MOSTRA-RECONCILIACAO
+                 PERFORM GRAVA-CONTROLE
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO - STATUS " ARQST.
+              PERFORM FINALIZA.
+              STOP RUN.
+
+       ABRE-ARQ.
+              OPEN INPUT CLIENTES.
+              MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
+
+       PROCESSO.
+              READ CLIENTES NEXT RECORD
+                 AT END
+                    MOVE "S" TO WS-FIM-ARQ
+                 NOT AT END
+                    MOVE REG-CLI TO REG-CLI-W
+                    ADD SALDO-W TO WS-TOTAL-ATUAL
+                    PERFORM VERIFICA-TOTAL-SALDO
+              END-READ.
+
+      * TOTAL-W only ever accumulates (deposits, transfers in, saques
+      * and juros all ADD to it), so it can never legitimately be
+      * smaller than the account's current SALDO-W.
+       VERIFICA-TOTAL-SALDO.
+              IF SALDO-W > TOTAL-W
+                 DISPLAY "ATENCAO - CONTA " CODIGO-W
+                         " TOTAL MENOR QUE O SALDO - POSSIVEL "
+                         "INCONSISTENCIA".
+
+       LE-CONTROLE-ANTERIOR.
+              OPEN INPUT CONTROLE.
+              IF ARQST-CTL = "00"
+                 READ CONTROLE
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       MOVE CTL-TOTAL TO WS-TOTAL-ANTERIOR
+                       MOVE "S" TO WS-TEM-CONTROLE-ANT
+                 END-READ
+                 CLOSE CONTROLE.
+
+      * The JOURNAL.DAT ledger is written independently by OPERACAO,
+      * DEBAUTO and JUROS as each transaction happens, so it gives an
+      * external movement total to reconcile against - CONTROLE.DAT
+      * only ever records yesterday's closing SALDO total, it is not
+      * itself compared as if it were today's expected total.
+       LE-MOVIMENTO-CAIXA.
+              MOVE ZEROS TO WS-MOVIMENTO-CAIXA-HOJE.
+              MOVE "N"   TO WS-FIM-JRN.
+              OPEN INPUT JOURNAL.
+              IF ARQST-JRN = "00"
+                 PERFORM SOMA-MOVIMENTO-CAIXA UNTIL WS-FIM-JRN = "S"
+                 CLOSE JOURNAL.
+
+      * "CAIXA" is real cash moving in/out; "JUROS" and "TARIFA" are
+      * JUROS.cbl's virtual ledger buckets (interest credited out of
+      * nowhere, fees debited to nowhere) - neither ever touches
+      * CAIXA, but both still change the total of every SALDO-W, so
+      * they have to be netted into the same expected-movement figure
+      * or a normal interest/fee run always reads as a divergence.
+       SOMA-MOVIMENTO-CAIXA.
+              READ JOURNAL NEXT RECORD
+                 AT END
+                    MOVE "S" TO WS-FIM-JRN
+                 NOT AT END
+                    IF JRN-ANO = ANO AND JRN-MES = MES AND JRN-DIA = DIA
+                       IF JRN-CONTA-DEB = "CAIXA"
+                             OR JRN-CONTA-DEB = "JUROS"
+                          ADD      JRN-VALOR TO WS-MOVIMENTO-CAIXA-HOJE
+                       ELSE
+                          IF JRN-CONTA-CRE = "CAIXA"
+                                OR JRN-CONTA-CRE = "TARIFA"
+                             SUBTRACT JRN-VALOR
+                                  FROM WS-MOVIMENTO-CAIXA-HOJE
+                          END-IF
+                       END-IF
+                    END-IF
+              END-READ.
+
+       MOSTRA-RECONCILIACAO.
+              MOVE WS-TOTAL-ATUAL TO WS-TOTAL-ATUAL-E.
+              MOVE WS-MOVIMENTO-CAIXA-HOJE TO WS-MOVIMENTO-CAIXA-E.
+              DISPLAY "TOTAL DE SALDOS APURADO HOJE: " WS-TOTAL-ATUAL-E.
+              DISPLAY "MOVIMENTO DE CAIXA HOJE (JOURNAL): "
+                      WS-MOVIMENTO-CAIXA-E.
+              IF WS-TEM-CONTROLE-ANT = "S"
+                 MOVE WS-TOTAL-ANTERIOR TO WS-TOTAL-ANTERIOR-E
+                 COMPUTE WS-TOTAL-ESPERADO =
+                         WS-TOTAL-ANTERIOR + WS-MOVIMENTO-CAIXA-HOJE
+                 COMPUTE WS-DIFERENCA =
+                         WS-TOTAL-ATUAL - WS-TOTAL-ESPERADO
+                 MOVE WS-DIFERENCA TO WS-DIFERENCA-E
+                 DISPLAY "TOTAL DE CONTROLE ANTERIOR: "
+                         WS-TOTAL-ANTERIOR-E
+                 DISPLAY "DIFERENCA (APOS MOVIMENTO DE CAIXA): "
+                         WS-DIFERENCA-E
+                 IF WS-DIFERENCA NOT = ZEROS
+                    DISPLAY "ATENCAO - DIVERGENCIA NA RECONCILIACAO"
+                 ELSE
+                    DISPLAY "SALDOS CONFEREM COM O CONTROLE E O "
+                            "MOVIMENTO DE CAIXA"
+              ELSE
+                 DISPLAY "SEM CONTROLE ANTERIOR PARA COMPARACAO".
+
+       GRAVA-CONTROLE.
+              OPEN OUTPUT CONTROLE.
+              MOVE ANO           TO CTL-ANO.
+              MOVE MES           TO CTL-MES.
+              MOVE DIA           TO CTL-DIA.
+              MOVE WS-TOTAL-ATUAL TO CTL-TOTAL.
+              WRITE REG-CTL.
+              CLOSE CONTROLE.
+
+       FINALIZA.
+              CLOSE CLIENTES.
+              DISPLAY "FIM DE PROGRAMA".
