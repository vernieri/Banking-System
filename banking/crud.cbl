@@ -6,47 +6,420 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. crud.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CLIENTES-CAD ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY ws-cpf
+              LOCK MODE IS AUTOMATIC
+              FILE STATUS ARQST.
+
        DATA DIVISION.
        FILE SECTION.
-       WORKING-STORAGE SECTION.
+       FD CLIENTES-CAD LABEL RECORD STANDARD
+                DATA RECORD IS account
+                VALUE OF FILE-ID IS "CADASTRO.DAT".
        01 account.
-           02 ws-name.
-             03 ws-firstn        pic x(20).
-             03 ws-middlen       pic x(20).
-             03 ws-lastn         pic x(20).
-
-           02 ws-date.
-             03 ws-day           pic 9(02).
-             03 ws-mouth         pic 9(02).
-             03 ws-year          pic 9(04).
-
-           02 ws-state.
-             03 ws-country       pic x(16).
-             03 ws-local         pic x(16).
-             03 ws-city          pic x(16).
-
-           02 ws-about.
-             03 ws-cpf           pic x(11).
-             03 ws-rg            pic x(10).
-             03 ws-mom           pic x(20).
-             03 ws-dad           pic x(20).
-             03 ws-cel.
-               04 ws-ddi         pic x(03).
-               04 ws-ddd         pic x(03).
-               04 ws-num         pic x(08).
-             03 ws-gender        pic x(03).
-             03 ws-nacionality   pic x(16).
-             03 ws-job           pic x(16).
-
-           02 ws-adress.
-             03 ws-street        pic x(16).
-             03 ws-neighborhood  pic x(16).
-             03 ws-complement    pic x(06).
-             03 ws-cep           pic x(08).
+           COPY CADASTRO.
+
+       WORKING-STORAGE SECTION.
+       01 account-w.
+           02 ws-codigo-w      pic 9(04).
+           02 ws-name-w.
+             03 ws-firstn-w        pic x(20).
+             03 ws-middlen-w       pic x(20).
+             03 ws-lastn-w         pic x(20).
+
+           02 ws-date-w.
+             03 ws-day-w           pic 9(02).
+             03 ws-mouth-w         pic 9(02).
+             03 ws-year-w          pic 9(04).
+
+           02 ws-state-w.
+             03 ws-country-w       pic x(16).
+             03 ws-local-w         pic x(16).
+             03 ws-city-w          pic x(16).
+
+           02 ws-about-w.
+             03 ws-cpf-w           pic x(11).
+             03 ws-rg-w            pic x(10).
+             03 ws-mom-w           pic x(20).
+             03 ws-dad-w           pic x(20).
+             03 ws-cel-w.
+               04 ws-ddi-w         pic x(03).
+               04 ws-ddd-w         pic x(03).
+               04 ws-num-w         pic x(08).
+             03 ws-gender-w        pic x(03).
+             03 ws-nacionality-w   pic x(16).
+             03 ws-job-w           pic x(16).
+
+           02 ws-adress-w.
+             03 ws-street-w        pic x(16).
+             03 ws-neighborhood-w  pic x(16).
+             03 ws-complement-w    pic x(06).
+             03 ws-cep-w           pic x(08).
+
+           COPY DATASIS.
+           COPY CLICOM.
+
+       01 ws-cpf-dig            pic 9 occurs 11 times.
+       01 ws-cpf-soma           pic 9(04) value zeros.
+       01 ws-cpf-resto          pic 9(02) value zeros.
+       01 ws-cpf-dv1            pic 9 value zero.
+       01 ws-cpf-dv2            pic 9 value zero.
+       01 ws-cpf-ok             pic x(01) value "N".
+       01 ws-i                  pic 9(02) value zero.
+       01 ws-tel-ok             pic x(01) value "N".
+       01 ws-ddd-num            pic 9(02) value zero.
+       01 ws-cep-ok             pic x(01) value "N".
+       01 ws-cep-faixa          pic 9(01) value zero.
+       01 ws-cep-uf-achada      pic x(02) value spaces.
+       01 ws-nome-ok            pic x(01) value "N".
+       01 ws-data-ok            pic x(01) value "N".
+       01 ws-campo-ok           pic x(01) value "N".
+
+       01 ws-tab-cep-faixas.
+           02 FILLER PIC X(03) VALUE "0SP".
+           02 FILLER PIC X(03) VALUE "1SP".
+           02 FILLER PIC X(03) VALUE "2RJ".
+           02 FILLER PIC X(03) VALUE "3MG".
+           02 FILLER PIC X(03) VALUE "4BA".
+           02 FILLER PIC X(03) VALUE "5PE".
+           02 FILLER PIC X(03) VALUE "6CE".
+           02 FILLER PIC X(03) VALUE "7DF".
+           02 FILLER PIC X(03) VALUE "8PR".
+           02 FILLER PIC X(03) VALUE "9RS".
+       01 ws-tab-cep REDEFINES ws-tab-cep-faixas.
+           02 ws-tab-cep-item OCCURS 10 TIMES.
+               03 ws-tab-cep-digito  PIC 9(01).
+               03 ws-tab-cep-uf      PIC X(02).
+
+       SCREEN SECTION.
+         01 TELA-CADASTRO.
+              02 BLANK SCREEN.
+              02 LINE 2  COL 5  VALUE "  /  /  ".
+              02 LINE 2  COL 29 VALUE "CADASTRO DE CLIENTE".
+              02 LINE 3  COL 5  VALUE "CODIGO DA CONTA:".
+              02 LINE 4  COL 5  VALUE "PRIMEIRO NOME  :".
+              02 LINE 5  COL 5  VALUE "NOME DO MEIO   :".
+              02 LINE 6  COL 5  VALUE "SOBRENOME      :".
+              02 LINE 7  COL 5  VALUE "DATA NASCIMENTO:   /  /    ".
+              02 LINE 8  COL 5  VALUE "PAIS           :".
+              02 LINE 9  COL 5  VALUE "ESTADO         :".
+              02 LINE 10 COL 5  VALUE "CIDADE         :".
+              02 LINE 11 COL 5  VALUE "CPF            :".
+              02 LINE 12 COL 5  VALUE "RG             :".
+              02 LINE 13 COL 5  VALUE "NOME DA MAE    :".
+              02 LINE 14 COL 5  VALUE "NOME DO PAI    :".
+              02 LINE 15 COL 5  VALUE "TELEFONE       : (   )   -   ".
+              02 LINE 16 COL 5  VALUE "SEXO           :".
+              02 LINE 17 COL 5  VALUE "NACIONALIDADE  :".
+              02 LINE 18 COL 5  VALUE "PROFISSAO      :".
+              02 LINE 19 COL 5  VALUE "RUA            :".
+              02 LINE 20 COL 5  VALUE "BAIRRO         :".
+              02 LINE 21 COL 5  VALUE "COMPLEMENTO    :".
+              02 LINE 22 COL 5  VALUE "CEP            :".
+              02 LINE 24 COL 5  VALUE "GRAVAR CADASTRO <S/N> [ ]".
+              02 LINE 26 COL 5  VALUE "CONTINUA (S/N)? [ ]".
+              02 LINE 28 COL 5  VALUE "MENSAGEM:".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "BANKING CRUD".
-            DISPLAY "FIRST NAME: ".
-            STOP RUN.
+            PERFORM ABRE-ARQ.
+            PERFORM PROCESSO UNTIL WS-OPCAO = "N".
+            PERFORM FINALIZA.
+
+       ABRE-ARQ.
+            OPEN I-O CLIENTES-CAD.
+            IF ARQST NOT = "00"
+               CLOSE CLIENTES-CAD
+               OPEN OUTPUT CLIENTES-CAD.
+
+       PROCESSO.
+            PERFORM IMP-TELA.
+            PERFORM ENTRA-DADOS.
+            PERFORM CONTINUA UNTIL WS-OPCAO = "S" OR "N".
+
+       IMP-TELA.
+            DISPLAY TELA-CADASTRO.
+            MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
+            DISPLAY DIA   AT 0205.
+            DISPLAY MES   AT 0208.
+            DISPLAY ANO   AT 0211.
+            MOVE SPACES TO account-w.
+            MOVE SPACE  TO WS-OPCAO WS-SALVA.
+
+       ENTRA-DADOS.
+            ACCEPT ws-codigo-w       AT 0325 WITH PROMPT AUTO.
+            MOVE "N" TO ws-nome-ok.
+            PERFORM UNTIL ws-nome-ok = "S"
+               ACCEPT ws-firstn-w AT 0425 WITH PROMPT AUTO
+               IF ws-firstn-w = SPACES
+                  DISPLAY "PRIMEIRO NOME E OBRIGATORIO" AT 2815
+               ELSE
+                  MOVE "S" TO ws-nome-ok
+                  DISPLAY WS-ESPACO AT 2815
+               END-IF
+            END-PERFORM.
+            ACCEPT ws-middlen-w      AT 0525 WITH PROMPT AUTO.
+            MOVE "N" TO ws-nome-ok.
+            PERFORM UNTIL ws-nome-ok = "S"
+               ACCEPT ws-lastn-w AT 0625 WITH PROMPT AUTO
+               IF ws-lastn-w = SPACES
+                  DISPLAY "SOBRENOME E OBRIGATORIO" AT 2815
+               ELSE
+                  MOVE "S" TO ws-nome-ok
+                  DISPLAY WS-ESPACO AT 2815
+               END-IF
+            END-PERFORM.
+            MOVE "N" TO ws-data-ok.
+            PERFORM UNTIL ws-data-ok = "S"
+               ACCEPT ws-day-w   AT 0725 WITH PROMPT AUTO
+               ACCEPT ws-mouth-w AT 0728 WITH PROMPT AUTO
+               ACCEPT ws-year-w  AT 0731 WITH PROMPT AUTO
+               PERFORM VALIDA-DATA-NASC
+               IF ws-data-ok NOT = "S"
+                  DISPLAY "DATA DE NASCIMENTO INVALIDA" AT 2815
+               ELSE
+                  DISPLAY WS-ESPACO AT 2815
+               END-IF
+            END-PERFORM.
+            ACCEPT ws-country-w      AT 0825 WITH PROMPT AUTO.
+            ACCEPT ws-local-w        AT 0925 WITH PROMPT AUTO.
+            MOVE "N" TO ws-campo-ok.
+            PERFORM UNTIL ws-campo-ok = "S"
+               ACCEPT ws-city-w AT 1025 WITH PROMPT AUTO
+               IF ws-city-w = SPACES
+                  DISPLAY "CIDADE E OBRIGATORIA" AT 2815
+               ELSE
+                  MOVE "S" TO ws-campo-ok
+                  DISPLAY WS-ESPACO AT 2815
+               END-IF
+            END-PERFORM.
+            MOVE "N" TO ws-cpf-ok.
+            PERFORM UNTIL ws-cpf-ok = "S"
+               ACCEPT ws-cpf-w AT 1125 WITH PROMPT AUTO
+               PERFORM VALIDA-CPF
+               IF ws-cpf-ok NOT = "S"
+                  DISPLAY "CPF INVALIDO" AT 2815
+               ELSE
+                  DISPLAY WS-ESPACO AT 2815
+               END-IF
+            END-PERFORM.
+            MOVE "N" TO ws-campo-ok.
+            PERFORM UNTIL ws-campo-ok = "S"
+               ACCEPT ws-rg-w AT 1225 WITH PROMPT AUTO
+               IF ws-rg-w = SPACES
+                  DISPLAY "RG E OBRIGATORIO" AT 2815
+               ELSE
+                  MOVE "S" TO ws-campo-ok
+                  DISPLAY WS-ESPACO AT 2815
+               END-IF
+            END-PERFORM.
+            MOVE "N" TO ws-campo-ok.
+            PERFORM UNTIL ws-campo-ok = "S"
+               ACCEPT ws-mom-w AT 1325 WITH PROMPT AUTO
+               IF ws-mom-w = SPACES
+                  DISPLAY "NOME DA MAE E OBRIGATORIO" AT 2815
+               ELSE
+                  MOVE "S" TO ws-campo-ok
+                  DISPLAY WS-ESPACO AT 2815
+               END-IF
+            END-PERFORM.
+            MOVE "N" TO ws-campo-ok.
+            PERFORM UNTIL ws-campo-ok = "S"
+               ACCEPT ws-dad-w AT 1425 WITH PROMPT AUTO
+               IF ws-dad-w = SPACES
+                  DISPLAY "NOME DO PAI E OBRIGATORIO" AT 2815
+               ELSE
+                  MOVE "S" TO ws-campo-ok
+                  DISPLAY WS-ESPACO AT 2815
+               END-IF
+            END-PERFORM.
+            MOVE "N" TO ws-tel-ok.
+            PERFORM UNTIL ws-tel-ok = "S"
+               ACCEPT ws-ddi-w AT 1526 WITH PROMPT AUTO
+               ACCEPT ws-ddd-w AT 1530 WITH PROMPT AUTO
+               ACCEPT ws-num-w AT 1534 WITH PROMPT AUTO
+               PERFORM VALIDA-TELEFONE
+               IF ws-tel-ok NOT = "S"
+                  DISPLAY "TELEFONE INVALIDO" AT 2815
+               ELSE
+                  DISPLAY WS-ESPACO AT 2815
+               END-IF
+            END-PERFORM.
+            MOVE "N" TO ws-campo-ok.
+            PERFORM UNTIL ws-campo-ok = "S"
+               ACCEPT ws-gender-w AT 1625 WITH PROMPT AUTO
+               IF ws-gender-w = SPACES
+                  DISPLAY "SEXO E OBRIGATORIO" AT 2815
+               ELSE
+                  MOVE "S" TO ws-campo-ok
+                  DISPLAY WS-ESPACO AT 2815
+               END-IF
+            END-PERFORM.
+            MOVE "N" TO ws-campo-ok.
+            PERFORM UNTIL ws-campo-ok = "S"
+               ACCEPT ws-nacionality-w AT 1725 WITH PROMPT AUTO
+               IF ws-nacionality-w = SPACES
+                  DISPLAY "NACIONALIDADE E OBRIGATORIA" AT 2815
+               ELSE
+                  MOVE "S" TO ws-campo-ok
+                  DISPLAY WS-ESPACO AT 2815
+               END-IF
+            END-PERFORM.
+            MOVE "N" TO ws-campo-ok.
+            PERFORM UNTIL ws-campo-ok = "S"
+               ACCEPT ws-job-w AT 1825 WITH PROMPT AUTO
+               IF ws-job-w = SPACES
+                  DISPLAY "PROFISSAO E OBRIGATORIA" AT 2815
+               ELSE
+                  MOVE "S" TO ws-campo-ok
+                  DISPLAY WS-ESPACO AT 2815
+               END-IF
+            END-PERFORM.
+            MOVE "N" TO ws-campo-ok.
+            PERFORM UNTIL ws-campo-ok = "S"
+               ACCEPT ws-street-w AT 1925 WITH PROMPT AUTO
+               IF ws-street-w = SPACES
+                  DISPLAY "RUA E OBRIGATORIA" AT 2815
+               ELSE
+                  MOVE "S" TO ws-campo-ok
+                  DISPLAY WS-ESPACO AT 2815
+               END-IF
+            END-PERFORM.
+            ACCEPT ws-neighborhood-w AT 2025 WITH PROMPT AUTO.
+            ACCEPT ws-complement-w   AT 2125 WITH PROMPT AUTO.
+            MOVE "N" TO ws-cep-ok.
+            PERFORM UNTIL ws-cep-ok = "S"
+               ACCEPT ws-cep-w AT 2225 WITH PROMPT AUTO
+               PERFORM VALIDA-CEP
+               IF ws-cep-ok NOT = "S"
+                  DISPLAY "CEP INVALIDO" AT 2815
+               ELSE
+                  DISPLAY WS-ESPACO AT 2815
+               END-IF
+            END-PERFORM.
+            ACCEPT WS-SALVA          AT 2428 WITH PROMPT AUTO.
+            IF WS-SALVA = "S" OR "s"
+               PERFORM GRAVA-CADASTRO.
+
+       VALIDA-CPF.
+            MOVE "N" TO ws-cpf-ok.
+            IF ws-cpf-w IS NOT NUMERIC
+               EXIT PARAGRAPH.
+            MOVE ZEROS TO ws-cpf-soma.
+            PERFORM VARYING ws-i FROM 1 BY 1 UNTIL ws-i > 9
+               MOVE ws-cpf-w(ws-i:1) TO ws-cpf-dig(ws-i)
+               COMPUTE ws-cpf-soma = ws-cpf-soma +
+                       ws-cpf-dig(ws-i) * (11 - ws-i)
+            END-PERFORM.
+            MOVE ws-cpf-w(10:1) TO ws-cpf-dig(10).
+            MOVE ws-cpf-w(11:1) TO ws-cpf-dig(11).
+            COMPUTE ws-cpf-resto = FUNCTION MOD(ws-cpf-soma * 10, 11).
+            IF ws-cpf-resto = 10
+               MOVE 0 TO ws-cpf-dv1
+            ELSE
+               MOVE ws-cpf-resto TO ws-cpf-dv1
+            END-IF.
+
+            MOVE ZEROS TO ws-cpf-soma.
+            PERFORM VARYING ws-i FROM 1 BY 1 UNTIL ws-i > 10
+               COMPUTE ws-cpf-soma = ws-cpf-soma +
+                       ws-cpf-dig(ws-i) * (12 - ws-i)
+            END-PERFORM.
+            COMPUTE ws-cpf-resto = FUNCTION MOD(ws-cpf-soma * 10, 11).
+            IF ws-cpf-resto = 10
+               MOVE 0 TO ws-cpf-dv2
+            ELSE
+               MOVE ws-cpf-resto TO ws-cpf-dv2
+            END-IF.
+
+            IF ws-cpf-dig(10) = ws-cpf-dv1
+                  AND ws-cpf-dig(11) = ws-cpf-dv2
+               MOVE "S" TO ws-cpf-ok
+            ELSE
+               MOVE "N" TO ws-cpf-ok
+            END-IF.
+
+       VALIDA-DATA-NASC.
+            MOVE "N" TO ws-data-ok.
+            IF ws-day-w IS NUMERIC AND ws-mouth-w IS NUMERIC
+                  AND ws-year-w IS NUMERIC
+               IF ws-day-w >= 1 AND ws-day-w <= 31
+                     AND ws-mouth-w >= 1 AND ws-mouth-w <= 12
+                     AND ws-year-w >= 1900 AND ws-year-w <= ANO
+                  MOVE "S" TO ws-data-ok
+               END-IF
+            END-IF.
+
+       VALIDA-TELEFONE.
+            MOVE "S" TO ws-tel-ok.
+            IF ws-ddi-w IS NOT NUMERIC
+               MOVE "N" TO ws-tel-ok
+            ELSE
+               IF ws-ddi-w NOT = "055" AND NOT = "001" AND NOT = "054"
+                     AND NOT = "044" AND NOT = "034"
+                  MOVE "N" TO ws-tel-ok
+               END-IF
+            END-IF.
+            IF ws-ddd-w(1:2) IS NOT NUMERIC
+               MOVE "N" TO ws-tel-ok
+            ELSE
+               MOVE ws-ddd-w(1:2) TO ws-ddd-num
+               IF ws-ddd-num < 11 OR ws-ddd-num > 99
+                  MOVE "N" TO ws-tel-ok
+               END-IF
+            END-IF.
+            IF ws-num-w IS NOT NUMERIC
+               MOVE "N" TO ws-tel-ok
+            END-IF.
+
+      * VALIDA-CEP looks up the UF for the CEP range the teller typed
+      * and flags a mismatch against the state the teller already
+      * entered on the screen (ws-local-w), instead of overwriting it.
+       VALIDA-CEP.
+            MOVE "N" TO ws-cep-ok.
+            IF ws-cep-w IS NOT NUMERIC
+               EXIT PARAGRAPH.
+            MOVE ws-cep-w(1:1) TO ws-cep-faixa.
+            PERFORM VARYING ws-i FROM 1 BY 1 UNTIL ws-i > 10
+               IF ws-cep-faixa = ws-tab-cep-digito(ws-i)
+                  MOVE ws-tab-cep-uf(ws-i) TO ws-cep-uf-achada
+                  MOVE "S" TO ws-cep-ok
+               END-IF
+            END-PERFORM.
+            IF ws-cep-ok = "S" AND ws-local-w NOT = ws-cep-uf-achada
+               DISPLAY "CEP NAO CONFERE COM O ESTADO INFORMADO ("
+                       ws-cep-uf-achada ")" AT 2315
+               MOVE "N" TO ws-cep-ok
+            ELSE
+               DISPLAY WS-ESPACO AT 2315
+            END-IF.
+
+       GRAVA-CADASTRO.
+            MOVE account-w TO account.
+            WRITE account
+               INVALID KEY
+                  DISPLAY "CPF JA CADASTRADO - STATUS " ARQST AT 2815
+               NOT INVALID KEY
+                  DISPLAY "CADASTRO GRAVADO" AT 2815
+            END-WRITE.
+
+       CONTINUA.
+            ACCEPT WS-OPCAO AT 2622 WITH PROMPT AUTO.
+            IF WS-OPCAO = "S" OR = "N"
+                   DISPLAY WS-ESPACO AT 2815
+            ELSE
+                   DISPLAY "DIGITE S OU N" AT 2815.
+
+       FINALIZA.
+            DISPLAY WS-MENS1 AT 2815.
+            CLOSE CLIENTES-CAD.
+            GOBACK.
        END PROGRAM crud.
