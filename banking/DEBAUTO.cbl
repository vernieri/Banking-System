@@ -0,0 +1,272 @@
+      ******************************************************************
+      * Author: Vernieri
+      * Date: August 8, 2026
+      * Purpose: Recurring/standing-order payment batch
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DEBAUTO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CLIENTES ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY CODIGO
+              ALTERNATE RECORD KEY NOME WITH DUPLICATES
+              LOCK MODE IS AUTOMATIC
+              FILE STATUS ARQST.
+
+              SELECT ORDENS ASSIGN TO DISK
+              ORGANIZATION SEQUENTIAL
+              ACCESS MODE SEQUENTIAL
+              FILE STATUS ARQST-ORD.
+
+              SELECT EXTRATO ASSIGN TO DISK
+              ORGANIZATION SEQUENTIAL
+              ACCESS MODE SEQUENTIAL
+              FILE STATUS ARQST-EXT.
+
+              SELECT JOURNAL ASSIGN TO DISK
+              ORGANIZATION SEQUENTIAL
+              ACCESS MODE SEQUENTIAL
+              FILE STATUS ARQST-JRN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES LABEL RECORD STANDARD
+                DATA RECORD IS REG-CLI
+                VALUE OF FILE-ID IS "PRODUTOS.DAT".
+          01 REG-CLI.
+                COPY REGCLI.
+
+       FD ORDENS LABEL RECORD STANDARD
+                DATA RECORD IS REG-ORD
+                VALUE OF FILE-ID IS "ORDENS.DAT".
+          01 REG-ORD.
+                COPY ORDEM.
+
+       FD EXTRATO LABEL RECORD STANDARD
+                DATA RECORD IS REG-EXT
+                VALUE OF FILE-ID IS "EXTRATO.DAT".
+          01 REG-EXT.
+                COPY EXTRATO.
+
+       FD JOURNAL LABEL RECORD STANDARD
+                DATA RECORD IS REG-JRN
+                VALUE OF FILE-ID IS "JOURNAL.DAT".
+          01 REG-JRN.
+                COPY JOURNAL.
+
+       WORKING-STORAGE SECTION.
+          01 ARQST-ORD               PIC X(02).
+          01 ARQST-EXT               PIC X(02).
+          01 ARQST-JRN               PIC X(02).
+          01 WS-JRN-CLI-ORIG         PIC X(10).
+          01 WS-JRN-CLI-DEST         PIC X(10).
+          01 REG-CLI-W.
+                COPY REGCLIW.
+          01 REG-CLI-DEST-W.
+                COPY REGCLIW
+                   REPLACING ==CODIGO-W== BY ==CODIGO-DEST-W==
+                             ==AGENCIA-W== BY ==AGENCIA-DEST-W==
+                             ==NOME-W== BY ==NOME-DEST-W==
+                             ==NOME2-W== BY ==NOME2-DEST-W==
+                             ==DATANASC-ANO-W==
+                                BY ==DATANASC-ANO-DEST-W==
+                             ==DATANASC-MES-W==
+                                BY ==DATANASC-MES-DEST-W==
+                             ==DATANASC-DIA-W==
+                                BY ==DATANASC-DIA-DEST-W==
+                             ==DATANASC-W== BY ==DATANASC-DEST-W==
+                             ==SALDO-W== BY ==SALDO-DEST-W==
+                             ==TOTAL-W== BY ==TOTAL-DEST-W==
+                             ==SENHA-W== BY ==SENHA-DEST-W==
+                             ==STATUS-CONTA-W==
+                                BY ==STATUS-CONTA-DEST-W==
+                             ==TIPO-CONTA-W== BY ==TIPO-CONTA-DEST-W==
+                             ==MOEDA-W== BY ==MOEDA-DEST-W==
+                             ==CPF-W== BY ==CPF-DEST-W==.
+          COPY DATASIS.
+          COPY CLICOM.
+          01 WS-ORIGEM-OK            PIC X(01) VALUE "N".
+          01 WS-DESTINO-OK           PIC X(01) VALUE "N".
+          01 WS-FIM-ARQ              PIC X(01) VALUE "N".
+          01 WS-QTD-ORDENS           PIC 9(06) VALUE ZEROS.
+          01 WS-QTD-EXECUTADAS       PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+              PERFORM ABRE-ARQ.
+              IF ARQST = "00" AND ARQST-ORD = "00"
+                 PERFORM PROCESSO UNTIL WS-FIM-ARQ = "S"
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO - STATUS "
+                         ARQST " / " ARQST-ORD.
+              PERFORM FINALIZA.
+              STOP RUN.
+
+       ABRE-ARQ.
+              OPEN I-O CLIENTES.
+              OPEN INPUT ORDENS.
+              OPEN EXTEND EXTRATO.
+              IF ARQST-EXT NOT = "00"
+                     OPEN OUTPUT EXTRATO.
+              OPEN EXTEND JOURNAL.
+              IF ARQST-JRN NOT = "00"
+                     OPEN OUTPUT JOURNAL.
+              MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
+              DISPLAY "DEBITO AUTOMATICO DE ORDENS - " DIA "/" MES
+                      "/" ANO.
+
+       PROCESSO.
+              READ ORDENS
+                 AT END
+                    MOVE "S" TO WS-FIM-ARQ
+                 NOT AT END
+                    ADD 1 TO WS-QTD-ORDENS
+                    IF ORD-ATIVA = "S"
+                       PERFORM EXECUTA-ORDEM
+                    END-IF
+              END-READ.
+
+       EXECUTA-ORDEM.
+              MOVE "N" TO WS-ORIGEM-OK.
+              MOVE "N" TO WS-DESTINO-OK.
+              MOVE ORD-CODIGO-ORIG TO CODIGO.
+              READ CLIENTES
+                 INVALID KEY
+                    DISPLAY "ORDEM " ORD-CODIGO-ORIG "-"
+                            ORD-CODIGO-DEST ": CONTA ORIGEM "
+                            "INEXISTENTE"
+                 NOT INVALID KEY
+                    MOVE REG-CLI TO REG-CLI-W
+                    IF STATUS-CONTA-W NOT = "F"
+                       MOVE "S" TO WS-ORIGEM-OK
+                    ELSE
+                       DISPLAY "ORDEM " ORD-CODIGO-ORIG "-"
+                               ORD-CODIGO-DEST ": CONTA ORIGEM "
+                               "ENCERRADA"
+                    END-IF
+              END-READ.
+              IF WS-ORIGEM-OK = "S"
+                 MOVE ORD-CODIGO-DEST TO CODIGO
+                 READ CLIENTES
+                    INVALID KEY
+                       DISPLAY "ORDEM " ORD-CODIGO-ORIG "-"
+                               ORD-CODIGO-DEST ": CONTA DESTINO "
+                               "INEXISTENTE"
+                    NOT INVALID KEY
+                       MOVE REG-CLI TO REG-CLI-DEST-W
+                       IF STATUS-CONTA-DEST-W NOT = "F"
+                          IF MOEDA-DEST-W NOT = MOEDA-W
+                             DISPLAY "ORDEM " ORD-CODIGO-ORIG "-"
+                                     ORD-CODIGO-DEST ": MOEDAS "
+                                     "DIFERENTES - ORDEM NAO EXECUTADA"
+                          ELSE
+                             MOVE "S" TO WS-DESTINO-OK
+                          END-IF
+                       ELSE
+                          DISPLAY "ORDEM " ORD-CODIGO-ORIG "-"
+                                  ORD-CODIGO-DEST ": CONTA DESTINO "
+                                  "ENCERRADA"
+                       END-IF
+                 END-READ
+              END-IF.
+              IF WS-ORIGEM-OK = "S" AND WS-DESTINO-OK = "S"
+                 IF ORD-VALOR > SALDO-W
+                    DISPLAY "ORDEM " ORD-CODIGO-ORIG "-"
+                            ORD-CODIGO-DEST ": SALDO INSUFICIENTE"
+                 ELSE
+                    SUBTRACT ORD-VALOR FROM SALDO-W
+                    ADD      ORD-VALOR  TO TOTAL-W
+                    ADD      ORD-VALOR  TO SALDO-DEST-W
+                    ADD      ORD-VALOR  TO TOTAL-DEST-W
+                    PERFORM  REGRAVA-ORIGEM
+                    PERFORM  REGRAVA-DESTINO
+                    PERFORM  GRAVA-EXTRATO-ORIGEM
+                    PERFORM  GRAVA-EXTRATO-DESTINO
+                    PERFORM  GRAVA-JOURNAL-ORDEM
+                    ADD 1 TO WS-QTD-EXECUTADAS
+                 END-IF
+              END-IF.
+
+       REGRAVA-ORIGEM.
+              MOVE REG-CLI-W TO REG-CLI.
+              REWRITE REG-CLI
+                 INVALID KEY
+                    DISPLAY "ERRO ATUALIZACAO ORIGEM " CODIGO-W
+                            " - STATUS " ARQST
+              END-REWRITE.
+
+       REGRAVA-DESTINO.
+              MOVE CODIGO-DEST-W TO CODIGO.
+              READ CLIENTES
+                 INVALID KEY
+                    DISPLAY "ERRO NA CONTA DESTINO " CODIGO-DEST-W
+                            " - STATUS " ARQST
+                 NOT INVALID KEY
+                    MOVE REG-CLI-DEST-W TO REG-CLI
+                    REWRITE REG-CLI
+                       INVALID KEY
+                          DISPLAY "ERRO ATUALIZACAO DESTINO "
+                                  CODIGO-DEST-W " - STATUS " ARQST
+                    END-REWRITE
+              END-READ.
+
+       GRAVA-EXTRATO-ORIGEM.
+              MOVE CODIGO-W  TO EXT-CODIGO.
+              MOVE ANO       TO EXT-ANO.
+              MOVE MES       TO EXT-MES.
+              MOVE DIA       TO EXT-DIA.
+              MOVE "O"       TO EXT-TIPO.
+              MOVE ORD-VALOR TO EXT-VALOR.
+              MOVE SALDO-W   TO EXT-SALDO.
+              WRITE REG-EXT.
+              IF ARQST-EXT NOT = "00"
+                 DISPLAY "ERRO NO EXTRATO ORIGEM " CODIGO-W
+                         " - STATUS " ARQST-EXT.
+
+       GRAVA-EXTRATO-DESTINO.
+              MOVE CODIGO-DEST-W TO EXT-CODIGO.
+              MOVE ANO           TO EXT-ANO.
+              MOVE MES           TO EXT-MES.
+              MOVE DIA           TO EXT-DIA.
+              MOVE "O"           TO EXT-TIPO.
+              MOVE ORD-VALOR     TO EXT-VALOR.
+              MOVE SALDO-DEST-W  TO EXT-SALDO.
+              WRITE REG-EXT.
+              IF ARQST-EXT NOT = "00"
+                 DISPLAY "ERRO NO EXTRATO DESTINO " CODIGO-DEST-W
+                         " - STATUS " ARQST-EXT.
+
+       GRAVA-JOURNAL-ORDEM.
+              MOVE SPACES TO WS-JRN-CLI-ORIG.
+              STRING "CLI" CODIGO-W DELIMITED BY SIZE
+                     INTO WS-JRN-CLI-ORIG.
+              MOVE SPACES TO WS-JRN-CLI-DEST.
+              STRING "CLI" CODIGO-DEST-W DELIMITED BY SIZE
+                     INTO WS-JRN-CLI-DEST.
+              MOVE ANO              TO JRN-ANO.
+              MOVE MES              TO JRN-MES.
+              MOVE DIA              TO JRN-DIA.
+              MOVE WS-JRN-CLI-ORIG  TO JRN-CONTA-DEB.
+              MOVE WS-JRN-CLI-DEST  TO JRN-CONTA-CRE.
+              MOVE ORD-VALOR        TO JRN-VALOR.
+              MOVE "ORDEM"          TO JRN-HISTORICO.
+              WRITE REG-JRN.
+              IF ARQST-JRN NOT = "00"
+                 DISPLAY "ERRO NO JOURNAL ORDEM " ORD-CODIGO-ORIG "-"
+                         ORD-CODIGO-DEST " - STATUS " ARQST-JRN.
+
+       FINALIZA.
+              CLOSE CLIENTES.
+              CLOSE ORDENS.
+              CLOSE EXTRATO.
+              CLOSE JOURNAL.
+              DISPLAY "ORDENS PROCESSADAS: " WS-QTD-ORDENS.
+              DISPLAY "ORDENS EXECUTADAS : " WS-QTD-EXECUTADAS.
+              DISPLAY "FIM DE PROGRAMA".
