@@ -0,0 +1,120 @@
+      ******************************************************************
+      * Author: Vernieri
+      * Date: August 8, 2026
+      * Purpose: Year-end archive/purge of closed accounts
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ARQUIVA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CLIENTES ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY CODIGO
+              ALTERNATE RECORD KEY NOME WITH DUPLICATES
+              LOCK MODE IS AUTOMATIC
+              FILE STATUS ARQST.
+
+              SELECT ARQUIVO ASSIGN TO DISK
+              ORGANIZATION SEQUENTIAL
+              ACCESS MODE SEQUENTIAL
+              FILE STATUS ARQST-ARQ.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES LABEL RECORD STANDARD
+                DATA RECORD IS REG-CLI
+                VALUE OF FILE-ID IS "PRODUTOS.DAT".
+          01 REG-CLI.
+                COPY REGCLI.
+
+       FD ARQUIVO LABEL RECORD STANDARD
+                DATA RECORD IS REG-ARQ
+                VALUE OF FILE-ID IS "ARQCLI.DAT".
+          01 REG-ARQ.
+                COPY REGCLI.
+
+       WORKING-STORAGE SECTION.
+          01 ARQST-ARQ               PIC X(02).
+          01 REG-CLI-W.
+                COPY REGCLIW.
+          COPY DATASIS.
+          COPY CLICOM.
+          01 WS-FIM-ARQ              PIC X(01) VALUE "N".
+          01 WS-QTD-CONTAS           PIC 9(06) VALUE ZEROS.
+          01 WS-QTD-ARQUIVADAS       PIC 9(06) VALUE ZEROS.
+          01 WS-ANOS-SEM-MOVIMENTO   PIC S9(03) VALUE ZEROS.
+          01 WS-ANOS-ARQUIVAMENTO    PIC 9(02) VALUE 5.
+
+       PROCEDURE DIVISION.
+       INICIO.
+              PERFORM ABRE-ARQ.
+              IF ARQST = "00"
+                 PERFORM PROCESSO UNTIL WS-FIM-ARQ = "S"
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO - STATUS " ARQST.
+              PERFORM FINALIZA.
+              STOP RUN.
+
+       ABRE-ARQ.
+              OPEN I-O CLIENTES.
+              OPEN EXTEND ARQUIVO.
+              IF ARQST-ARQ NOT = "00"
+                     OPEN OUTPUT ARQUIVO.
+              MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
+              DISPLAY "ARQUIVAMENTO DE CONTAS ENCERRADAS - "
+                      DIA "/" MES "/" ANO.
+
+       PROCESSO.
+              READ CLIENTES NEXT RECORD
+                 AT END
+                    MOVE "S" TO WS-FIM-ARQ
+                 NOT AT END
+                    MOVE REG-CLI TO REG-CLI-W
+                    ADD 1 TO WS-QTD-CONTAS
+                    IF STATUS-CONTA-W = "F"
+                       PERFORM CALCULA-ANOS-SEM-MOVIMENTO
+                       IF WS-ANOS-SEM-MOVIMENTO >= WS-ANOS-ARQUIVAMENTO
+                          PERFORM ARQUIVA-CONTA
+                       END-IF
+                    END-IF
+              END-READ.
+
+      * PRODUTOS.DAT has no separate account-closure date, so the last
+      * withdrawal date (DATA-ULT-SAQUE-W) is used as the dormancy
+      * clock - the same year-difference idiom CLIc.cbl's CALCULA-IDADE
+      * uses for DATANASC-W, adjusted month/day not yet reached this
+      * year.
+       CALCULA-ANOS-SEM-MOVIMENTO.
+              COMPUTE WS-ANOS-SEM-MOVIMENTO = ANO - ULT-SAQUE-ANO-W.
+              IF MES < ULT-SAQUE-MES-W
+                 OR (MES = ULT-SAQUE-MES-W AND DIA < ULT-SAQUE-DIA-W)
+                 SUBTRACT 1 FROM WS-ANOS-SEM-MOVIMENTO
+              END-IF.
+
+       ARQUIVA-CONTA.
+              MOVE REG-CLI TO REG-ARQ.
+              WRITE REG-ARQ.
+              IF ARQST-ARQ NOT = "00"
+                 DISPLAY "ERRO NO ARQUIVO MORTO CODIGO " CODIGO-W
+                         " - STATUS " ARQST-ARQ
+              ELSE
+                 DELETE CLIENTES RECORD
+                    INVALID KEY
+                       DISPLAY "ERRO NA EXCLUSAO CODIGO " CODIGO-W
+                               " - STATUS " ARQST
+                    NOT INVALID KEY
+                       ADD 1 TO WS-QTD-ARQUIVADAS
+                 END-DELETE.
+
+       FINALIZA.
+              CLOSE CLIENTES.
+              CLOSE ARQUIVO.
+              DISPLAY "CONTAS PROCESSADAS: " WS-QTD-CONTAS.
+              DISPLAY "CONTAS ARQUIVADAS : " WS-QTD-ARQUIVADAS.
+              DISPLAY "FIM DE PROGRAMA".
