@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Shared FD record layout for the EXTRATO.DAT transaction log.
+      ******************************************************************
+           02 EXT-CODIGO     PIC 9(04).
+           02 EXT-DATA.
+               03 EXT-ANO    PIC 9(04).
+               03 EXT-MES    PIC 9(02).
+               03 EXT-DIA    PIC 9(02).
+           02 EXT-TIPO       PIC X(01).
+           02 EXT-VALOR      PIC S9(05)V99.
+           02 EXT-SALDO      PIC S9(05)V99.
