@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Shared control fields used by the CLIENTES-based programs.
+      ******************************************************************
+       01 ARQST                   PIC X(02).
+       01 WS-OPCAO                PIC X(01) VALUE SPACES.
+       01 WS-SALVA                PIC X(01) VALUE SPACES.
+       01 WS-ESPACO               PIC X(30) VALUE SPACES.
+       01 WS-MENS1                PIC X(20) VALUE "FIM DE PROGRAMA".
+       01 WS-FL                   PIC 9(01) VALUE ZEROS.
