@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Shared working (input/update) account fields.
+      ******************************************************************
+           02 CODIGO-W       PIC 9(04).
+           02 AGENCIA-W      PIC 9(04).
+           02 NOME-W         PIC X(30).
+           02 NOME2-W        PIC X(30).
+           02 DATANASC-W.
+               03 DATANASC-ANO-W  PIC 9(04).
+               03 DATANASC-MES-W  PIC 9(02).
+               03 DATANASC-DIA-W  PIC 9(02).
+           02 SALDO-W        PIC S9(05)V99.
+           02 TOTAL-W        PIC 9(06)V99.
+           02 SENHA-W        PIC 9(04).
+           02 STATUS-CONTA-W PIC X(01).
+           02 TIPO-CONTA-W   PIC X(01).
+           02 MOEDA-W        PIC X(03).
+           02 DATA-ULT-SAQUE-W.
+               03 ULT-SAQUE-ANO-W  PIC 9(04).
+               03 ULT-SAQUE-MES-W  PIC 9(02).
+               03 ULT-SAQUE-DIA-W  PIC 9(02).
+           02 VALOR-SACADO-DIA-W  PIC 9(05)V99.
+           02 CPF-W           PIC X(11).
