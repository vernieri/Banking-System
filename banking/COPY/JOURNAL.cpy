@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Shared FD record layout for the JOURNAL.DAT double-entry ledger.
+      ******************************************************************
+           02 JRN-DATA.
+               03 JRN-ANO        PIC 9(04).
+               03 JRN-MES        PIC 9(02).
+               03 JRN-DIA        PIC 9(02).
+           02 JRN-CONTA-DEB      PIC X(10).
+           02 JRN-CONTA-CRE      PIC X(10).
+           02 JRN-VALOR          PIC S9(07)V99.
+           02 JRN-HISTORICO      PIC X(20).
