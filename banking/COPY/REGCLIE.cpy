@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Shared edited (screen-display) account fields.
+      ******************************************************************
+           02 CODIGO-E       PIC Z.ZZ9.
+           02 AGENCIA-E      PIC Z.ZZ9.
+           02 NOME-E         PIC X(30).
+           02 NOME2-E        PIC X(30).
+           02 DATANASC-E.
+               03 DATANASC-DIA-E  PIC 99.
+               03 FILLER          PIC X(01) VALUE "/".
+               03 DATANASC-MES-E  PIC 99.
+               03 FILLER          PIC X(01) VALUE "/".
+               03 DATANASC-ANO-E  PIC 9(04).
+           02 SALDO-E        PIC -ZZ.ZZ9,99.
+           02 TOTAL-E        PIC ZZZ.ZZ9,99.
+           02 CPF-E          PIC X(11).
