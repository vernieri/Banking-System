@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Shared system-date group, filled from FUNCTION CURRENT-DATE.
+      ******************************************************************
+       01 DATA-SIS.
+           02 ANO            PIC 9(04).
+           02 MES            PIC 9(02).
+           02 DIA            PIC 9(02).
