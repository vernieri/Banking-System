@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Shared FD record layout for the ORDENS.DAT standing-order file.
+      ******************************************************************
+           02 ORD-CODIGO-ORIG   PIC 9(04).
+           02 ORD-CODIGO-DEST   PIC 9(04).
+           02 ORD-VALOR         PIC 9(05)V99.
+           02 ORD-ATIVA         PIC X(01).
