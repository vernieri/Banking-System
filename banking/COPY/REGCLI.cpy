@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Shared FD record layout for the PRODUTOS.DAT client file.
+      ******************************************************************
+           02 CODIGO         PIC 9(04).
+           02 AGENCIA        PIC 9(04).
+           02 NOME           PIC X(30).
+           02 NOME2          PIC X(30).
+           02 DATANASC.
+               03 DATANASC-ANO  PIC 9(04).
+               03 DATANASC-MES  PIC 9(02).
+               03 DATANASC-DIA  PIC 9(02).
+           02 SALDO          PIC S9(05)V99.
+           02 TOTAL          PIC 9(06)V99.
+           02 SENHA          PIC 9(04).
+           02 STATUS-CONTA   PIC X(01).
+           02 TIPO-CONTA     PIC X(01).
+           02 MOEDA          PIC X(03).
+           02 DATA-ULT-SAQUE.
+               03 ULT-SAQUE-ANO  PIC 9(04).
+               03 ULT-SAQUE-MES  PIC 9(02).
+               03 ULT-SAQUE-DIA  PIC 9(02).
+           02 VALOR-SACADO-DIA  PIC 9(05)V99.
+           02 CPF             PIC X(11).
