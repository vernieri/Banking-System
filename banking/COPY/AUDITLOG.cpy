@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Shared FD record layout for the AUDIT.DAT lookup log.
+      ******************************************************************
+           02 AUD-CODIGO      PIC 9(04).
+           02 AUD-DATA.
+               03 AUD-ANO     PIC 9(04).
+               03 AUD-MES     PIC 9(02).
+               03 AUD-DIA     PIC 9(02).
+           02 AUD-PROGRAMA    PIC X(08).
+           02 AUD-RESULTADO   PIC X(01).
