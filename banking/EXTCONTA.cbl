@@ -0,0 +1,204 @@
+      ******************************************************************
+      * Author: Vernieri
+      * Date: August 8, 2026
+      * Purpose: Printed account statement (one section per client)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EXTCONTA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CLIENTES ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY CODIGO
+              ALTERNATE RECORD KEY NOME WITH DUPLICATES
+              FILE STATUS ARQST.
+
+              SELECT EXTRATO ASSIGN TO DISK
+              ORGANIZATION SEQUENTIAL
+              ACCESS MODE SEQUENTIAL
+              FILE STATUS ARQST-EXT.
+
+              SELECT RELATORIO ASSIGN TO DISK
+              ORGANIZATION SEQUENTIAL
+              ACCESS MODE SEQUENTIAL
+              FILE STATUS ARQST-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES LABEL RECORD STANDARD
+                DATA RECORD IS REG-CLI
+                VALUE OF FILE-ID IS "PRODUTOS.DAT".
+          01 REG-CLI.
+                COPY REGCLI.
+
+       FD EXTRATO LABEL RECORD STANDARD
+                DATA RECORD IS REG-EXT
+                VALUE OF FILE-ID IS "EXTRATO.DAT".
+          01 REG-EXT.
+                COPY EXTRATO.
+
+       FD RELATORIO LABEL RECORD STANDARD
+                DATA RECORD IS REG-REL
+                VALUE OF FILE-ID IS "EXTCONTA.LST".
+          01 REG-REL                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+          01 ARQST-EXT               PIC X(02).
+          01 ARQST-REL               PIC X(02).
+          01 REG-CLI-W.
+                COPY REGCLIW.
+          01 REG-CLI-E.
+                COPY REGCLIE.
+          COPY DATASIS.
+          COPY CLICOM.
+          01 WS-FIM-CLI              PIC X(01) VALUE "N".
+          01 WS-FIM-EXT              PIC X(01) VALUE "N".
+          01 WS-QTD-CONTAS           PIC 9(06) VALUE ZEROS.
+          01 WS-QTD-LANC             PIC 9(06) VALUE ZEROS.
+
+          01 WS-LINHA-CAB1.
+                02 FILLER            PIC X(30) VALUE
+                   "EXTRATO DE CONTA EMITIDO EM - ".
+                02 WS-CAB-DIA        PIC 9(02).
+                02 FILLER            PIC X(01) VALUE "/".
+                02 WS-CAB-MES        PIC 9(02).
+                02 FILLER            PIC X(01) VALUE "/".
+                02 WS-CAB-ANO        PIC 9(04).
+                02 FILLER            PIC X(38) VALUE SPACES.
+
+          01 WS-LINHA-CONTA.
+                02 FILLER            PIC X(08) VALUE "CONTA:".
+                02 WS-CTA-CODIGO     PIC Z.ZZ9.
+                02 FILLER            PIC X(04) VALUE SPACES.
+                02 FILLER            PIC X(08) VALUE "TITULAR:".
+                02 WS-CTA-NOME       PIC X(30).
+                02 FILLER            PIC X(02) VALUE SPACES.
+                02 FILLER            PIC X(07) VALUE "SALDO:".
+                02 WS-CTA-SALDO      PIC -Z.ZZZ.ZZ9,99.
+                02 FILLER            PIC X(08) VALUE SPACES.
+
+          01 WS-LINHA-CAB-LANC.
+                02 FILLER            PIC X(12) VALUE "DATA".
+                02 FILLER            PIC X(06) VALUE "TIPO".
+                02 FILLER            PIC X(16) VALUE "VALOR".
+                02 FILLER            PIC X(16) VALUE "SALDO APOS".
+                02 FILLER            PIC X(30) VALUE SPACES.
+
+          01 WS-LINHA-LANC.
+                02 WS-LANC-DIA       PIC 9(02).
+                02 FILLER            PIC X(01) VALUE "/".
+                02 WS-LANC-MES       PIC 9(02).
+                02 FILLER            PIC X(01) VALUE "/".
+                02 WS-LANC-ANO       PIC 9(04).
+                02 FILLER            PIC X(02) VALUE SPACES.
+                02 WS-LANC-TIPO      PIC X(01).
+                02 FILLER            PIC X(05) VALUE SPACES.
+                02 WS-LANC-VALOR     PIC -Z.ZZZ.ZZ9,99.
+                02 FILLER            PIC X(04) VALUE SPACES.
+                02 WS-LANC-SALDO     PIC -Z.ZZZ.ZZ9,99.
+                02 FILLER            PIC X(19) VALUE SPACES.
+
+          01 WS-LINHA-SEM-LANC.
+                02 FILLER            PIC X(40) VALUE
+                   "NENHUMA MOVIMENTACAO NO PERIODO".
+                02 FILLER            PIC X(40) VALUE SPACES.
+
+          01 WS-LINHA-BRANCO         PIC X(80) VALUE SPACES.
+
+          01 WS-LINHA-TOT.
+                02 FILLER            PIC X(20) VALUE
+                   "TOTAL DE EXTRATOS: ".
+                02 WS-TOT-CONTAS     PIC ZZZ.ZZ9.
+                02 FILLER            PIC X(53) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       INICIO.
+              PERFORM ABRE-ARQ.
+              IF ARQST = "00" AND ARQST-REL = "00"
+                 PERFORM PROCESSO UNTIL WS-FIM-CLI = "S"
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO - STATUS "
+                         ARQST " / " ARQST-REL.
+              PERFORM FINALIZA.
+              STOP RUN.
+
+       ABRE-ARQ.
+              OPEN INPUT CLIENTES.
+              OPEN OUTPUT RELATORIO.
+              MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
+              MOVE DIA TO WS-CAB-DIA.
+              MOVE MES TO WS-CAB-MES.
+              MOVE ANO TO WS-CAB-ANO.
+              MOVE WS-LINHA-CAB1 TO REG-REL.
+              WRITE REG-REL.
+
+       PROCESSO.
+              READ CLIENTES NEXT RECORD
+                 AT END
+                    MOVE "S" TO WS-FIM-CLI
+                 NOT AT END
+                    MOVE REG-CLI TO REG-CLI-W
+                    MOVE CODIGO-W TO CODIGO-E
+                    MOVE NOME-W   TO NOME-E
+                    MOVE SALDO-W  TO SALDO-E
+                    ADD 1 TO WS-QTD-CONTAS
+                    PERFORM IMPRIME-EXTRATO-CONTA
+              END-READ.
+
+       IMPRIME-EXTRATO-CONTA.
+              MOVE WS-LINHA-BRANCO TO REG-REL.
+              WRITE REG-REL.
+              MOVE CODIGO-E TO WS-CTA-CODIGO.
+              MOVE NOME-E   TO WS-CTA-NOME.
+              MOVE SALDO-E  TO WS-CTA-SALDO.
+              MOVE WS-LINHA-CONTA TO REG-REL.
+              WRITE REG-REL.
+              MOVE WS-LINHA-CAB-LANC TO REG-REL.
+              WRITE REG-REL.
+              PERFORM VARRE-EXTRATO.
+
+       VARRE-EXTRATO.
+              MOVE "N" TO WS-FIM-EXT.
+              MOVE ZEROS TO WS-QTD-LANC.
+              OPEN INPUT EXTRATO.
+              PERFORM UNTIL WS-FIM-EXT = "S"
+                 READ EXTRATO NEXT RECORD
+                    AT END
+                       MOVE "S" TO WS-FIM-EXT
+                    NOT AT END
+                       IF EXT-CODIGO = CODIGO-W
+                          PERFORM IMPRIME-LANCAMENTO
+                       END-IF
+                 END-READ
+              END-PERFORM.
+              CLOSE EXTRATO.
+              IF WS-QTD-LANC = ZEROS
+                 MOVE WS-LINHA-SEM-LANC TO REG-REL
+                 WRITE REG-REL.
+
+       IMPRIME-LANCAMENTO.
+              ADD 1 TO WS-QTD-LANC.
+              MOVE EXT-DIA   TO WS-LANC-DIA.
+              MOVE EXT-MES   TO WS-LANC-MES.
+              MOVE EXT-ANO   TO WS-LANC-ANO.
+              MOVE EXT-TIPO  TO WS-LANC-TIPO.
+              MOVE EXT-VALOR TO WS-LANC-VALOR.
+              MOVE EXT-SALDO TO WS-LANC-SALDO.
+              MOVE WS-LINHA-LANC TO REG-REL.
+              WRITE REG-REL.
+
+       FINALIZA.
+              MOVE WS-QTD-CONTAS TO WS-TOT-CONTAS.
+              MOVE WS-LINHA-BRANCO TO REG-REL.
+              WRITE REG-REL.
+              MOVE WS-LINHA-TOT    TO REG-REL.
+              WRITE REG-REL.
+              CLOSE CLIENTES.
+              CLOSE RELATORIO.
+              DISPLAY "EXTRATOS IMPRESSOS - " WS-QTD-CONTAS " CONTAS".
