@@ -5,7 +5,7 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.    CLIENTE.
+       PROGRAM-ID.    OPERACAO.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -13,9 +13,27 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
               SELECT CLIENTES ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY CODIGO
+              ALTERNATE RECORD KEY NOME WITH DUPLICATES
+              LOCK MODE IS AUTOMATIC
+              FILE STATUS ARQST.
+
+              SELECT EXTRATO ASSIGN TO DISK
               ORGANIZATION SEQUENTIAL
               ACCESS MODE SEQUENTIAL
-              FILE STATUS ARQST.
+              FILE STATUS ARQST-EXT.
+
+              SELECT AUDITORIA ASSIGN TO DISK
+              ORGANIZATION SEQUENTIAL
+              ACCESS MODE SEQUENTIAL
+              FILE STATUS ARQST-AUD.
+
+              SELECT JOURNAL ASSIGN TO DISK
+              ORGANIZATION SEQUENTIAL
+              ACCESS MODE SEQUENTIAL
+              FILE STATUS ARQST-JRN.
 
        DATA DIVISION.
        FILE SECTION.
@@ -23,38 +41,102 @@
                 DATA RECORD IS REG-CLI
                 VALUE OF FILE-ID IS "PRODUTOS.DAT".
           01 REG-CLI.
-                02 CODIGO         PIC 9(04).
-                02 NOME           PIC X(30).
-                02 DATANASC       PIC 9(04).
-                02 SALDO          PIC 9(05)V99.
-                02 TOTAL          PIC 9(06)V99.
+                COPY REGCLI.
+
+       FD EXTRATO LABEL RECORD STANDARD
+                DATA RECORD IS REG-EXT
+                VALUE OF FILE-ID IS "EXTRATO.DAT".
+          01 REG-EXT.
+                COPY EXTRATO.
+
+       FD AUDITORIA LABEL RECORD STANDARD
+                DATA RECORD IS REG-AUD
+                VALUE OF FILE-ID IS "AUDIT.DAT".
+          01 REG-AUD.
+                COPY AUDITLOG.
+
+       FD JOURNAL LABEL RECORD STANDARD
+                DATA RECORD IS REG-JRN
+                VALUE OF FILE-ID IS "JOURNAL.DAT".
+          01 REG-JRN.
+                COPY JOURNAL.
 
        WORKING-STORAGE SECTION.
+          01 ARQST-EXT               PIC X(02).
+          01 ARQST-AUD               PIC X(02).
+          01 ARQST-JRN               PIC X(02).
+          01 WS-JRN-CLI-ORIG         PIC X(10).
+          01 WS-JRN-CLI-DEST         PIC X(10).
           01 REG-CLI-E.
-                02 CODIGO-E       PIC Z.ZZ9.
-                02 NOME-E         PIC X(30).
-                02 DATANASC-E     PIC Z.ZZ9.
-                02 SALDO-E        PIC ZZ.ZZ9,99.
-                02 TOTAL-E        PIC ZZZ.ZZ9,99.
+                COPY REGCLIE.
                 02 VALOR-E        PIC ZZ.ZZ9,99.
           01 REG-CLI-W.
-                02 CODIGO-W         PIC 9(04).
-                02 NOME-W           PIC X(30).
-                02 DATANASC-W       PIC 9(04).
-                02 SALDO-W          PIC 9(05)V99.
-                02 TOTAL-W          PIC 9(06)V99.
-                02 VALOR-W          PIC 9(05)V99.
-          01 DATA-SIS.
-                02 ANO            PIC 9(04).
-                02 MES            PIC 9(02).
-                02 DIA            PIC 9(02).
-
-         01 ARQST                   PIC X(02).
-         01 WS-OPCAO                PIC X(01) VALUE SPACES.
-         01 WS-SALVA                PIC X(01) VALUE SPACES.
-         01 WS-ESPACO               PIC X(30) VALUE SPACES.
-         01 WS-MENS1                PIC X(20) VALUE "FIM DE PROGRAMA".
-         01 WS-FL                   PIC 9(01) VALUE ZEROS.
+                COPY REGCLIW.
+                02 VALOR-W        PIC 9(05)V99.
+          01 REG-CLI-DEST-W.
+                COPY REGCLIW
+                   REPLACING ==CODIGO-W== BY ==CODIGO-DEST-W==
+                             ==AGENCIA-W== BY ==AGENCIA-DEST-W==
+                             ==NOME-W== BY ==NOME-DEST-W==
+                             ==NOME2-W== BY ==NOME2-DEST-W==
+                             ==DATANASC-ANO-W==
+                                BY ==DATANASC-ANO-DEST-W==
+                             ==DATANASC-MES-W==
+                                BY ==DATANASC-MES-DEST-W==
+                             ==DATANASC-DIA-W==
+                                BY ==DATANASC-DIA-DEST-W==
+                             ==DATANASC-W== BY ==DATANASC-DEST-W==
+                             ==SALDO-W== BY ==SALDO-DEST-W==
+                             ==TOTAL-W== BY ==TOTAL-DEST-W==
+                             ==SENHA-W== BY ==SENHA-DEST-W==
+                             ==STATUS-CONTA-W==
+                                BY ==STATUS-CONTA-DEST-W==
+                             ==TIPO-CONTA-W== BY ==TIPO-CONTA-DEST-W==
+                             ==MOEDA-W== BY ==MOEDA-DEST-W==
+                             ==CPF-W== BY ==CPF-DEST-W==
+                             ==DATA-ULT-SAQUE-W==
+                                BY ==DATA-ULT-SAQUE-DEST-W==
+                             ==ULT-SAQUE-ANO-W==
+                                BY ==ULT-SAQUE-ANO-DEST-W==
+                             ==ULT-SAQUE-MES-W==
+                                BY ==ULT-SAQUE-MES-DEST-W==
+                             ==ULT-SAQUE-DIA-W==
+                                BY ==ULT-SAQUE-DIA-DEST-W==
+                             ==VALOR-SACADO-DIA-W==
+                                BY ==VALOR-SACADO-DIA-DEST-W==.
+          COPY DATASIS.
+          COPY CLICOM.
+         01 WS-TIPO-OP              PIC X(01) VALUE SPACE.
+         01 WS-CODIGO-DEST-E        PIC Z.ZZ9.
+         01 WS-DEST-OK              PIC X(01) VALUE "N".
+         01 WS-SENHA-DIG            PIC 9(04) VALUE ZEROS.
+         01 WS-SENHA-OK             PIC X(01) VALUE "N".
+         01 WS-TENTATIVAS           PIC 9(01) VALUE ZEROS.
+         01 WS-RESTO                PIC 9(05)V99 VALUE ZEROS.
+         01 WS-I                    PIC 9(01) VALUE ZEROS.
+         01 WS-TAB-NOTAS.
+                02 FILLER            PIC 9(03) VALUE 200.
+                02 FILLER            PIC 9(03) VALUE 100.
+                02 FILLER            PIC 9(03) VALUE 050.
+                02 FILLER            PIC 9(03) VALUE 020.
+         01 WS-VALOR-NOTA REDEFINES WS-TAB-NOTAS
+                                  PIC 9(03) OCCURS 4 TIMES.
+         01 WS-NOTAS.
+                02 WS-QTD-NOTA       PIC ZZ9 OCCURS 4 TIMES.
+         01 WS-TAB-NOTAS-POS.
+                02 FILLER            PIC 9(04) VALUE 1430.
+                02 FILLER            PIC 9(04) VALUE 1330.
+                02 FILLER            PIC 9(04) VALUE 1230.
+                02 FILLER            PIC 9(04) VALUE 1130.
+         01 WS-NOTAS-POS REDEFINES WS-TAB-NOTAS-POS
+                                  PIC 9(04) OCCURS 4 TIMES.
+         01 WS-LIMITE-SAQUE          PIC 9(05)V99 VALUE 2000,00.
+         01 WS-LIMITE-DIARIO         PIC 9(05)V99 VALUE 5000,00.
+         01 WS-SALDO-MAXIMO          PIC 9(05)V99 VALUE 99999,99.
+         01 WS-LIMITE-CHEQUE-ESPECIAL PIC 9(05)V99 VALUE 500,00.
+
+       LINKAGE SECTION.
+         01 LK-TIPO-OP-PARM         PIC X(01).
 
        SCREEN SECTION.
          01 TELA.
@@ -64,11 +146,407 @@
               02 LINE 4  COL 19 VALUE "CODIGO DA CONTA:".
               02 LINE 6  COL 19 VALUE "NOME DO(a) OWNER: ".
               02 LINE 8  COL 19 VALUE "SALDO ATUAL: ".
+              02 LINE 9  COL 19 VALUE "SENHA: ".
               02 LINE 10  COL 19 VALUE "NOTAS DISPONIVEIS: ".
               02 LINE 11 COL 19 VALUE "R$ 20,00".
               02 LINE 12 COL 19 VALUE "R$ 50,00".
               02 LINE 13 COL 19 VALUE "R$ 100,00".
               02 LINE 14 COL 19 VALUE "R$ 200,00".
 
-              02 LINE 18 COL 19 VALUE "VALOR A SACAR : ".
+              02 LINE 16 COL 19 VALUE
+                 "OPERACAO <S>AQUE, <D>EPOSITO OU <T>RANSF:".
+              02 LINE 17 COL 19 VALUE "CONTA DESTINO (P/ TRANSF):".
+              02 LINE 18 COL 19 VALUE "VALOR DA OPERACAO : ".
               02 LINE 19 COL 25 VALUE "MENSAGEM: ".
+
+       PROCEDURE DIVISION USING LK-TIPO-OP-PARM.
+       INICIO.
+              PERFORM ABRE-ARQ.
+              IF ARQST = "00"
+                 PERFORM PROCESSO UNTIL WS-OPCAO = "N"
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO - STATUS " ARQST.
+              PERFORM FINALIZA.
+
+       ABRE-ARQ.
+              OPEN I-O CLIENTES.
+              IF ARQST NOT = "00"
+                     CLOSE CLIENTES
+                     OPEN OUTPUT CLIENTES.
+              OPEN EXTEND EXTRATO.
+              IF ARQST-EXT NOT = "00"
+                     OPEN OUTPUT EXTRATO.
+              OPEN EXTEND AUDITORIA.
+              IF ARQST-AUD NOT = "00"
+                     OPEN OUTPUT AUDITORIA.
+              OPEN EXTEND JOURNAL.
+              IF ARQST-JRN NOT = "00"
+                     OPEN OUTPUT JOURNAL.
+
+       PROCESSO.
+              PERFORM IMP-TELA.
+              PERFORM ENTRA-DADOS.
+              IF WS-FL = 1
+                 IF STATUS-CONTA-W = "F"
+                    DISPLAY "CONTA ENCERRADA - OPERACAO NAO PERMITIDA"
+                            AT 2030
+                 ELSE
+                    PERFORM ENTRA-SENHA
+                    IF WS-SENHA-OK = "S"
+                       PERFORM MOSTRA-DADOS
+                       IF LK-TIPO-OP-PARM = "S" OR LK-TIPO-OP-PARM = "D"
+                          MOVE LK-TIPO-OP-PARM TO WS-TIPO-OP
+                       ELSE
+                          PERFORM ENTRA-TIPO-OP
+                       END-IF
+                       IF WS-TIPO-OP = "T"
+                          PERFORM TRANSFERE
+                       ELSE
+                          PERFORM ENTRA-VALOR
+                          EVALUATE WS-TIPO-OP
+                             WHEN "S" PERFORM SACA
+                             WHEN "D" PERFORM DEPOSITA
+                          END-EVALUATE
+                       END-IF
+                    END-IF
+                 END-IF.
+              PERFORM CONTINUA  UNTIL WS-OPCAO = "S" OR "N".
+
+       IMP-TELA.
+              DISPLAY TELA.
+              MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
+              DISPLAY DIA   AT 0205.
+              DISPLAY MES   AT 0208.
+              DISPLAY ANO   AT 0211.
+      * ----------------------------- Inicialização das variáveis
+              MOVE SPACE  TO     WS-OPCAO
+                                 WS-SALVA
+                                 WS-TIPO-OP
+                                 NOME-E.
+              MOVE ZEROS  TO     CODIGO-E
+                                 SALDO-E
+                                 TOTAL-E
+                                 VALOR-E
+                                 WS-NOTAS
+                                 WS-FL.
+
+       ENTRA-DADOS.
+              PERFORM IMP-TELA.
+              PERFORM ENTRA-CODIGO UNTIL WS-FL = 1 OR WS-FL = 2.
+              IF WS-FL = 1
+                 DISPLAY WS-ESPACO AT 2030
+                 MOVE   CODIGO-W   TO CODIGO-E
+                 MOVE   NOME-W     TO NOME-E
+                 MOVE   SALDO-W    TO SALDO-E
+                 MOVE   TOTAL-W    TO TOTAL-E.
+
+       MOSTRA-DADOS.
+              DISPLAY NOME-E     AT 0638.
+              DISPLAY SALDO-E    AT 0838.
+
+       ENTRA-SENHA.
+              MOVE ZEROS TO WS-TENTATIVAS.
+              MOVE "N"   TO WS-SENHA-OK.
+              PERFORM UNTIL WS-SENHA-OK = "S" OR WS-TENTATIVAS = 3
+                 ACCEPT WS-SENHA-DIG AT 0938 WITH PROMPT AUTO
+                 ADD 1 TO WS-TENTATIVAS
+                 IF WS-SENHA-DIG = SENHA-W
+                    MOVE "S" TO WS-SENHA-OK
+                    DISPLAY WS-ESPACO AT 2030
+                 ELSE
+                    DISPLAY "SENHA INVALIDA" AT 2030
+                 END-IF
+              END-PERFORM.
+              IF WS-SENHA-OK NOT = "S"
+                 DISPLAY "OPERACAO BLOQUEADA - SENHA INCORRETA"
+                         AT 2030.
+
+       ENTRA-CODIGO.
+              ACCEPT CODIGO-E   AT 0438 WITH PROMPT AUTO.
+              MOVE   CODIGO-E   TO CODIGO-W.
+              IF CODIGO-W = ZEROS
+                 PERFORM BUSCA-POR-NOME
+              ELSE
+                 MOVE CODIGO-W TO CODIGO
+                 READ CLIENTES
+                    INVALID KEY
+                       MOVE 2 TO WS-FL
+                    NOT INVALID KEY
+                       MOVE REG-CLI TO REG-CLI-W
+                       MOVE 1 TO WS-FL
+                 END-READ
+              END-IF.
+              IF WS-FL = 2
+                 IF ARQST = "23"
+                    DISPLAY "REGISTO NAO CADASTRADO" AT 2030
+                    DISPLAY "VERIFIQUE O CODIGO OU ABRA A CONTA NO "
+                            "CADASTRO" AT 2130
+                 ELSE
+                    DISPLAY "ERRO DE LEITURA - STATUS " ARQST AT 2030.
+              PERFORM GRAVA-AUDITORIA.
+
+       BUSCA-POR-NOME.
+              DISPLAY "CODIGO EM BRANCO - DIGITE O NOME" AT 2030.
+              ACCEPT  NOME-W AT 0638 WITH PROMPT AUTO.
+              MOVE    NOME-W TO NOME.
+              READ CLIENTES KEY IS NOME
+                 INVALID KEY
+                    MOVE 2 TO WS-FL
+                 NOT INVALID KEY
+                    MOVE REG-CLI TO REG-CLI-W
+                    MOVE CODIGO  TO CODIGO-E
+                    MOVE 1 TO WS-FL
+              END-READ.
+              IF WS-FL = 2 AND ARQST NOT = "23"
+                 DISPLAY "ERRO DE LEITURA - STATUS " ARQST AT 2030
+              ELSE
+                 DISPLAY WS-ESPACO AT 2030.
+
+      * GRAVA-AUDITORIA is left to ENTRA-CODIGO, the caller of this
+      * paragraph, so a name-based lookup logs one audit row, not two.
+       GRAVA-AUDITORIA.
+              MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
+              MOVE CODIGO-W    TO AUD-CODIGO.
+              MOVE ANO         TO AUD-ANO.
+              MOVE MES         TO AUD-MES.
+              MOVE DIA         TO AUD-DIA.
+              MOVE "OPERACAO"  TO AUD-PROGRAMA.
+              IF WS-FL = 1
+                 MOVE "S" TO AUD-RESULTADO
+              ELSE
+                 MOVE "N" TO AUD-RESULTADO.
+              WRITE REG-AUD.
+
+       ENTRA-TIPO-OP.
+              MOVE SPACE TO WS-TIPO-OP.
+              PERFORM UNTIL WS-TIPO-OP = "S" OR WS-TIPO-OP = "D"
+                                          OR WS-TIPO-OP = "T"
+                 ACCEPT WS-TIPO-OP AT 1650 WITH PROMPT AUTO
+                 IF WS-TIPO-OP NOT = "S" AND NOT = "D" AND NOT = "T"
+                    DISPLAY "DIGITE S, D OU T" AT 1935
+                 ELSE
+                    DISPLAY WS-ESPACO AT 1935
+                 END-IF
+              END-PERFORM.
+
+       ENTRA-VALOR.
+              DISPLAY WS-ESPACO AT 2030.
+              MOVE ZEROS TO VALOR-W.
+              PERFORM UNTIL VALOR-W > ZEROS AND VALOR-W <= 99999,99
+                 ACCEPT  VALOR-E   AT 1839 WITH PROMPT AUTO
+                 MOVE    VALOR-E   TO VALOR-W
+                 IF VALOR-W NOT > ZEROS OR VALOR-W > 99999,99
+                    DISPLAY "VALOR INVALIDO - DIGITE ENTRE 0,01 E "
+                            "99999,99" AT 1935
+                 ELSE
+                    DISPLAY WS-ESPACO AT 1935
+                 END-IF
+              END-PERFORM.
+
+       SACA.
+              IF ULT-SAQUE-ANO-W NOT = ANO OR ULT-SAQUE-MES-W NOT = MES
+                                          OR ULT-SAQUE-DIA-W NOT = DIA
+                 MOVE ZEROS TO VALOR-SACADO-DIA-W
+              END-IF.
+              IF VALOR-W > SALDO-W + WS-LIMITE-CHEQUE-ESPECIAL
+                 DISPLAY "SALDO INSUFICIENTE" AT 1935
+              ELSE
+                 IF VALOR-W > WS-LIMITE-SAQUE
+                    DISPLAY "VALOR EXCEDE O LIMITE POR SAQUE" AT 1935
+                 ELSE
+                    IF VALOR-SACADO-DIA-W + VALOR-W > WS-LIMITE-DIARIO
+                       DISPLAY "LIMITE DIARIO DE SAQUES EXCEDIDO"
+                               AT 1935
+                    ELSE
+                       SUBTRACT VALOR-W FROM SALDO-W
+                          ON SIZE ERROR
+                             DISPLAY "ERRO NO CALCULO DO SALDO" AT 1935
+                       END-SUBTRACT
+                       ADD      VALOR-W  TO TOTAL-W
+                       ADD      VALOR-W  TO VALOR-SACADO-DIA-W
+                       MOVE     ANO      TO ULT-SAQUE-ANO-W
+                       MOVE     MES      TO ULT-SAQUE-MES-W
+                       MOVE     DIA      TO ULT-SAQUE-DIA-W
+                       MOVE     SALDO-W  TO SALDO-E
+                       DISPLAY  SALDO-E  AT 0838
+                       PERFORM  CALCULA-NOTAS
+                       PERFORM  REGRAVA-CONTA
+                       MOVE "S" TO EXT-TIPO
+                       PERFORM  GRAVA-EXTRATO
+                       PERFORM  FORMATA-CLI-ORIG
+                       MOVE WS-JRN-CLI-ORIG TO JRN-CONTA-DEB
+                       MOVE "CAIXA"         TO JRN-CONTA-CRE
+                       MOVE VALOR-W         TO JRN-VALOR
+                       MOVE "SAQUE"         TO JRN-HISTORICO
+                       PERFORM  GRAVA-JOURNAL
+                    END-IF
+                 END-IF
+              END-IF.
+
+       CALCULA-NOTAS.
+              MOVE VALOR-W TO WS-RESTO.
+              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 4
+                 DIVIDE WS-RESTO BY WS-VALOR-NOTA(WS-I)
+                        GIVING WS-QTD-NOTA(WS-I)
+                        REMAINDER WS-RESTO
+              END-PERFORM.
+              PERFORM MOSTRA-NOTAS VARYING WS-I FROM 1 BY 1
+                      UNTIL WS-I > 4.
+
+      * Position table is in the same order as WS-TAB-NOTAS/WS-QTD-
+      * NOTA; adding a denomination only needs a new TELA label and a
+      * matching entry in WS-TAB-NOTAS-POS, not a new DISPLAY here.
+       MOSTRA-NOTAS.
+              DISPLAY WS-QTD-NOTA(WS-I) AT WS-NOTAS-POS(WS-I).
+
+       DEPOSITA.
+              IF SALDO-W + VALOR-W > WS-SALDO-MAXIMO
+                 DISPLAY "DEPOSITO EXCEDE O SALDO MAXIMO PERMITIDO"
+                         AT 1935
+              ELSE
+                 ADD      VALOR-W  TO SALDO-W
+                    ON SIZE ERROR
+                       DISPLAY "ERRO NO CALCULO DO SALDO" AT 1935
+                 END-ADD
+                 ADD      VALOR-W  TO TOTAL-W
+                 MOVE     SALDO-W  TO SALDO-E
+                 DISPLAY  SALDO-E  AT 0838
+                 PERFORM  REGRAVA-CONTA
+                 MOVE "D" TO EXT-TIPO
+                 PERFORM  GRAVA-EXTRATO
+                 PERFORM  FORMATA-CLI-ORIG
+                 MOVE "CAIXA"           TO JRN-CONTA-DEB
+                 MOVE WS-JRN-CLI-ORIG   TO JRN-CONTA-CRE
+                 MOVE VALOR-W           TO JRN-VALOR
+                 MOVE "DEPOSITO"        TO JRN-HISTORICO
+                 PERFORM  GRAVA-JOURNAL
+              END-IF.
+
+       TRANSFERE.
+              MOVE "N" TO WS-DEST-OK.
+              ACCEPT WS-CODIGO-DEST-E AT 1746 WITH PROMPT AUTO.
+              MOVE   WS-CODIGO-DEST-E TO CODIGO-DEST-W.
+              IF CODIGO-DEST-W = CODIGO-W
+                 DISPLAY "CONTA DESTINO IGUAL A ORIGEM" AT 1935
+              ELSE
+                 MOVE CODIGO-DEST-W TO CODIGO
+                 READ CLIENTES
+                    INVALID KEY
+                       DISPLAY "CONTA DESTINO NAO CADASTRADA" AT 1935
+                    NOT INVALID KEY
+                       MOVE REG-CLI TO REG-CLI-DEST-W
+                       IF STATUS-CONTA-DEST-W = "F"
+                          DISPLAY "CONTA DESTINO ENCERRADA" AT 1935
+                       ELSE
+                          IF MOEDA-DEST-W NOT = MOEDA-W
+                             DISPLAY "TRANSFERENCIA ENTRE MOEDAS "
+                                     "DIFERENTES NAO PERMITIDA" AT 1935
+                          ELSE
+                             MOVE "S" TO WS-DEST-OK
+                          END-IF
+                       END-IF
+                 END-READ
+              END-IF.
+              IF WS-DEST-OK = "S"
+                 PERFORM ENTRA-VALOR
+                 IF VALOR-W > SALDO-W
+                    DISPLAY "SALDO INSUFICIENTE" AT 1935
+                 ELSE
+                    SUBTRACT VALOR-W FROM SALDO-W
+                    ADD      VALOR-W  TO TOTAL-W
+                    ADD      VALOR-W  TO SALDO-DEST-W
+                    ADD      VALOR-W  TO TOTAL-DEST-W
+                    MOVE     SALDO-W  TO SALDO-E
+                    DISPLAY  SALDO-E  AT 0838
+                    PERFORM  REGRAVA-CONTA
+                    MOVE "T" TO EXT-TIPO
+                    PERFORM  GRAVA-EXTRATO
+                    PERFORM  REGRAVA-CONTA-DEST
+                    MOVE CODIGO-DEST-W TO EXT-CODIGO
+                    MOVE SALDO-DEST-W  TO EXT-SALDO
+                    WRITE REG-EXT
+                    IF ARQST-EXT NOT = "00"
+                       DISPLAY "ERRO NO EXTRATO - STATUS " ARQST-EXT
+                               AT 1935
+                    END-IF
+                    PERFORM  FORMATA-CLI-ORIG
+                    PERFORM  FORMATA-CLI-DEST
+                    MOVE WS-JRN-CLI-ORIG TO JRN-CONTA-DEB
+                    MOVE WS-JRN-CLI-DEST TO JRN-CONTA-CRE
+                    MOVE VALOR-W         TO JRN-VALOR
+                    MOVE "TRANSFERENCIA" TO JRN-HISTORICO
+                    PERFORM  GRAVA-JOURNAL
+                 END-IF
+              END-IF.
+
+       FORMATA-CLI-ORIG.
+              MOVE SPACES     TO WS-JRN-CLI-ORIG.
+              STRING "CLI" CODIGO-W DELIMITED BY SIZE
+                     INTO WS-JRN-CLI-ORIG.
+
+       FORMATA-CLI-DEST.
+              MOVE SPACES     TO WS-JRN-CLI-DEST.
+              STRING "CLI" CODIGO-DEST-W DELIMITED BY SIZE
+                     INTO WS-JRN-CLI-DEST.
+
+       GRAVA-JOURNAL.
+              MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
+              MOVE ANO TO JRN-ANO.
+              MOVE MES TO JRN-MES.
+              MOVE DIA TO JRN-DIA.
+              WRITE REG-JRN.
+              IF ARQST-JRN NOT = "00"
+                 DISPLAY "ERRO NO JOURNAL - STATUS " ARQST-JRN
+                         AT 1935.
+
+       REGRAVA-CONTA-DEST.
+              MOVE CODIGO-DEST-W TO CODIGO.
+              READ CLIENTES
+                 INVALID KEY
+                    DISPLAY "ERRO NA CONTA DESTINO - STATUS " ARQST
+                            AT 1935
+                 NOT INVALID KEY
+                    MOVE REG-CLI-DEST-W TO REG-CLI
+                    REWRITE REG-CLI
+                       INVALID KEY
+                          DISPLAY "ERRO ATUALIZACAO DESTINO - STATUS "
+                                  ARQST AT 1935
+                    END-REWRITE
+              END-READ.
+
+       GRAVA-EXTRATO.
+              MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
+              MOVE CODIGO-W  TO EXT-CODIGO.
+              MOVE ANO       TO EXT-ANO.
+              MOVE MES       TO EXT-MES.
+              MOVE DIA       TO EXT-DIA.
+              MOVE VALOR-W   TO EXT-VALOR.
+              MOVE SALDO-W   TO EXT-SALDO.
+              WRITE REG-EXT.
+              IF ARQST-EXT NOT = "00"
+                 DISPLAY "ERRO NO EXTRATO - STATUS " ARQST-EXT AT 1935.
+
+       REGRAVA-CONTA.
+              MOVE REG-CLI-W TO REG-CLI.
+              REWRITE REG-CLI
+                 INVALID KEY
+                    DISPLAY "ERRO ATUALIZACAO - STATUS " ARQST AT 1935
+              END-REWRITE.
+
+       CONTINUA.
+              DISPLAY "CONTINUA (S/N)? [ ]" AT 1630.
+              ACCEPT WS-OPCAO AT 1647 WITH PROMPT AUTO.
+              IF WS-OPCAO = "S" OR = "N"
+                     DISPLAY WS-ESPACO AT 1630
+                     DISPLAY WS-ESPACO AT 1935
+              ELSE
+                     DISPLAY WS-ESPACO AT 1935
+                     DISPLAY "DIGITE S OU N" AT 1935.
+
+       FINALIZA.
+              DISPLAY WS-MENS1 AT 1935.
+              CLOSE CLIENTES.
+              CLOSE EXTRATO.
+              CLOSE AUDITORIA.
+              CLOSE JOURNAL.
+              GOBACK.
