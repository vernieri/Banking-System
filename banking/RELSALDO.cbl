@@ -0,0 +1,223 @@
+      ******************************************************************
+      * Author: Vernieri
+      * Date: August 8, 2026
+      * Purpose: Daily balance listing report
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RELSALDO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CLIENTES ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY CODIGO
+              ALTERNATE RECORD KEY NOME WITH DUPLICATES
+              FILE STATUS ARQST.
+
+              SELECT RELATORIO ASSIGN TO DISK
+              ORGANIZATION SEQUENTIAL
+              ACCESS MODE SEQUENTIAL
+              FILE STATUS ARQST-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES LABEL RECORD STANDARD
+                DATA RECORD IS REG-CLI
+                VALUE OF FILE-ID IS "PRODUTOS.DAT".
+          01 REG-CLI.
+                COPY REGCLI.
+
+       FD RELATORIO LABEL RECORD STANDARD
+                DATA RECORD IS REG-REL
+                VALUE OF FILE-ID IS "RELSALDO.LST".
+          01 REG-REL                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+          01 ARQST-REL               PIC X(02).
+          01 REG-CLI-W.
+                COPY REGCLIW.
+          01 REG-CLI-E.
+                COPY REGCLIE.
+          COPY DATASIS.
+          COPY CLICOM.
+          01 WS-FIM-ARQ              PIC X(01) VALUE "N".
+          01 WS-QTD-CONTAS           PIC 9(06) VALUE ZEROS.
+          01 WS-TOTAL-SALDOS         PIC S9(08)V99 VALUE ZEROS.
+
+          01 WS-I                    PIC 9(02) VALUE ZEROS.
+          01 WS-ACHOU-AGE            PIC X(01) VALUE "N".
+          01 WS-SALDO-BRL            PIC S9(08)V99 VALUE ZEROS.
+          01 WS-TAB-MOEDAS.
+                02 FILLER            PIC X(03) VALUE "BRL".
+                02 FILLER            PIC 9(03)V9999 VALUE 1,0000.
+                02 FILLER            PIC X(03) VALUE "USD".
+                02 FILLER            PIC 9(03)V9999 VALUE 5,0000.
+                02 FILLER            PIC X(03) VALUE "EUR".
+                02 FILLER            PIC 9(03)V9999 VALUE 5,4000.
+          01 WS-TAB-MOEDA REDEFINES WS-TAB-MOEDAS OCCURS 3 TIMES.
+                02 WS-TAB-MOEDA-COD   PIC X(03).
+                02 WS-TAB-MOEDA-TAXA  PIC 9(03)V9999.
+          01 WS-QTD-AGENCIAS         PIC 9(02) VALUE ZEROS.
+          01 WS-TAB-AGENCIAS.
+                02 WS-TAB-AGE OCCURS 50 TIMES.
+                   03 WS-TAB-AGE-COD    PIC 9(04) VALUE ZEROS.
+                   03 WS-TAB-AGE-QTD    PIC 9(06) VALUE ZEROS.
+                   03 WS-TAB-AGE-SALDO  PIC S9(08)V99 VALUE ZEROS.
+
+          01 WS-LINHA-CAB1.
+                02 FILLER            PIC X(30) VALUE
+                   "RELATORIO DIARIO DE SALDOS - ".
+                02 WS-CAB-DIA        PIC 9(02).
+                02 FILLER            PIC X(01) VALUE "/".
+                02 WS-CAB-MES        PIC 9(02).
+                02 FILLER            PIC X(01) VALUE "/".
+                02 WS-CAB-ANO        PIC 9(04).
+                02 FILLER            PIC X(38) VALUE SPACES.
+
+          01 WS-LINHA-CAB2.
+                02 FILLER            PIC X(08) VALUE "CODIGO".
+                02 FILLER            PIC X(32) VALUE "NOME".
+                02 FILLER            PIC X(16) VALUE "SALDO".
+                02 FILLER            PIC X(24) VALUE SPACES.
+
+          01 WS-LINHA-DET.
+                02 WS-DET-CODIGO     PIC Z.ZZ9.
+                02 FILLER            PIC X(04) VALUE SPACES.
+                02 WS-DET-NOME       PIC X(30).
+                02 FILLER            PIC X(02) VALUE SPACES.
+                02 WS-DET-MOEDA      PIC X(03).
+                02 FILLER            PIC X(02) VALUE SPACES.
+                02 WS-DET-SALDO      PIC -ZZ.ZZ9,99.
+                02 FILLER            PIC X(16) VALUE SPACES.
+
+          01 WS-LINHA-TOT.
+                02 FILLER            PIC X(20) VALUE
+                   "TOTAL DE CONTAS: ".
+                02 WS-TOT-CONTAS     PIC ZZZ.ZZ9.
+                02 FILLER            PIC X(53) VALUE SPACES.
+
+          01 WS-LINHA-TOT2.
+                02 FILLER            PIC X(20) VALUE
+                   "TOTAL EM BRL: ".
+                02 WS-TOT-SALDOS     PIC -ZZZ.ZZZ.ZZ9,99.
+                02 FILLER            PIC X(45) VALUE SPACES.
+
+          01 WS-LINHA-CAB-AGE.
+                02 FILLER            PIC X(30) VALUE
+                   "SUBTOTAIS POR AGENCIA".
+                02 FILLER            PIC X(50) VALUE SPACES.
+
+          01 WS-LINHA-AGE.
+                02 FILLER            PIC X(08) VALUE "AGENCIA".
+                02 WS-AGE-COD        PIC Z.ZZ9.
+                02 FILLER            PIC X(04) VALUE SPACES.
+                02 FILLER            PIC X(08) VALUE "CONTAS:".
+                02 WS-AGE-QTD        PIC ZZZ.ZZ9.
+                02 FILLER            PIC X(04) VALUE SPACES.
+                02 FILLER            PIC X(11) VALUE "SALDO BRL:".
+                02 WS-AGE-SALDO      PIC -ZZZ.ZZZ.ZZ9,99.
+                02 FILLER            PIC X(17) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       INICIO.
+              PERFORM ABRE-ARQ.
+              IF ARQST = "00" AND ARQST-REL = "00"
+                 PERFORM PROCESSO UNTIL WS-FIM-ARQ = "S"
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO - STATUS "
+                         ARQST " / " ARQST-REL.
+              PERFORM FINALIZA.
+              STOP RUN.
+
+       ABRE-ARQ.
+              OPEN INPUT CLIENTES.
+              OPEN OUTPUT RELATORIO.
+              MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
+              MOVE DIA TO WS-CAB-DIA.
+              MOVE MES TO WS-CAB-MES.
+              MOVE ANO TO WS-CAB-ANO.
+              MOVE WS-LINHA-CAB1 TO REG-REL.
+              WRITE REG-REL.
+              MOVE WS-LINHA-CAB2 TO REG-REL.
+              WRITE REG-REL.
+
+       PROCESSO.
+              READ CLIENTES NEXT RECORD
+                 AT END
+                    MOVE "S" TO WS-FIM-ARQ
+                 NOT AT END
+                    MOVE REG-CLI TO REG-CLI-W
+                    PERFORM IMPRIME-LINHA
+              END-READ.
+
+       IMPRIME-LINHA.
+              ADD 1 TO WS-QTD-CONTAS.
+              PERFORM CONVERTE-MOEDA.
+              ADD WS-SALDO-BRL TO WS-TOTAL-SALDOS.
+      * CODIGO-E/SALDO-E (COPY REGCLIE) are the shared account edited-
+      * display pictures - reused here instead of a second, separately
+      * maintained edit picture for the same fields.
+              MOVE CODIGO-W TO CODIGO-E.
+              MOVE SALDO-W  TO SALDO-E.
+              MOVE CODIGO-E TO WS-DET-CODIGO.
+              MOVE NOME-W   TO WS-DET-NOME.
+              MOVE MOEDA-W  TO WS-DET-MOEDA.
+              MOVE SALDO-E  TO WS-DET-SALDO.
+              MOVE WS-LINHA-DET TO REG-REL.
+              WRITE REG-REL.
+              PERFORM ACUMULA-AGENCIA.
+
+       CONVERTE-MOEDA.
+              MOVE SALDO-W TO WS-SALDO-BRL.
+              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
+                 IF WS-TAB-MOEDA-COD(WS-I) = MOEDA-W
+                    COMPUTE WS-SALDO-BRL ROUNDED =
+                            SALDO-W * WS-TAB-MOEDA-TAXA(WS-I)
+                 END-IF
+              END-PERFORM.
+
+       ACUMULA-AGENCIA.
+              MOVE "N" TO WS-ACHOU-AGE.
+              PERFORM VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I > WS-QTD-AGENCIAS
+                 IF WS-TAB-AGE-COD(WS-I) = AGENCIA-W
+                    ADD 1            TO WS-TAB-AGE-QTD(WS-I)
+                    ADD WS-SALDO-BRL TO WS-TAB-AGE-SALDO(WS-I)
+                    MOVE "S" TO WS-ACHOU-AGE
+                 END-IF
+              END-PERFORM.
+              IF WS-ACHOU-AGE = "N" AND WS-QTD-AGENCIAS < 50
+                 ADD 1 TO WS-QTD-AGENCIAS
+                 MOVE AGENCIA-W  TO WS-TAB-AGE-COD(WS-QTD-AGENCIAS)
+                 MOVE 1          TO WS-TAB-AGE-QTD(WS-QTD-AGENCIAS)
+                 MOVE WS-SALDO-BRL
+                                 TO WS-TAB-AGE-SALDO(WS-QTD-AGENCIAS).
+
+       IMPRIME-SUBTOTAIS-AGENCIA.
+              MOVE WS-LINHA-CAB-AGE TO REG-REL.
+              WRITE REG-REL.
+              PERFORM VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I > WS-QTD-AGENCIAS
+                 MOVE WS-TAB-AGE-COD(WS-I)   TO WS-AGE-COD
+                 MOVE WS-TAB-AGE-QTD(WS-I)   TO WS-AGE-QTD
+                 MOVE WS-TAB-AGE-SALDO(WS-I) TO WS-AGE-SALDO
+                 MOVE WS-LINHA-AGE TO REG-REL
+                 WRITE REG-REL
+              END-PERFORM.
+
+       FINALIZA.
+              MOVE WS-QTD-CONTAS     TO WS-TOT-CONTAS.
+              MOVE WS-LINHA-TOT      TO REG-REL.
+              WRITE REG-REL.
+              MOVE WS-TOTAL-SALDOS   TO WS-TOT-SALDOS.
+              MOVE WS-LINHA-TOT2     TO REG-REL.
+              WRITE REG-REL.
+              PERFORM IMPRIME-SUBTOTAIS-AGENCIA.
+              CLOSE CLIENTES.
+              CLOSE RELATORIO.
+              DISPLAY "RELATORIO GERADO - " WS-QTD-CONTAS " CONTAS".
