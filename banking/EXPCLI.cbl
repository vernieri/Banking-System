@@ -0,0 +1,136 @@
+      ******************************************************************
+      * Author: Vernieri
+      * Date: August 8, 2026
+      * Purpose: CSV export of PRODUTOS.DAT for external reporting
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EXPCLI.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CLIENTES ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY CODIGO
+              ALTERNATE RECORD KEY NOME WITH DUPLICATES
+              FILE STATUS ARQST.
+
+              SELECT EXPORTA ASSIGN TO DISK
+              ORGANIZATION SEQUENTIAL
+              ACCESS MODE SEQUENTIAL
+              FILE STATUS ARQST-EXP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES LABEL RECORD STANDARD
+                DATA RECORD IS REG-CLI
+                VALUE OF FILE-ID IS "PRODUTOS.DAT".
+          01 REG-CLI.
+                COPY REGCLI.
+
+       FD EXPORTA LABEL RECORD STANDARD
+                DATA RECORD IS REG-EXP
+                VALUE OF FILE-ID IS "EXPCLI.CSV".
+          01 REG-EXP                 PIC X(120).
+
+       WORKING-STORAGE SECTION.
+          01 ARQST-EXP               PIC X(02).
+          01 REG-CLI-W.
+                COPY REGCLIW.
+          COPY DATASIS.
+          COPY CLICOM.
+          01 WS-FIM-ARQ              PIC X(01) VALUE "N".
+          01 WS-QTD-CONTAS           PIC 9(06) VALUE ZEROS.
+
+      * WS-CSV-SALDO is built from plain (non-edited) sign/integer/
+      * decimal sub-fields joined with a literal "." FILLER - under
+      * SPECIAL-NAMES DECIMAL-POINT IS COMMA an edited PICTURE's
+      * rendered decimal point would itself be a "," and collide with
+      * the CSV field delimiter.
+          01 WS-SALDO-ABS            PIC 9(05)V99.
+          01 WS-SALDO-ABS-R REDEFINES WS-SALDO-ABS.
+                02 WS-SALDO-ABS-INT  PIC 9(05).
+                02 WS-SALDO-ABS-DEC  PIC 9(02).
+
+          01 WS-LINHA-CSV.
+                02 WS-CSV-CODIGO     PIC 9(04).
+                02 FILLER            PIC X(01) VALUE ",".
+                02 WS-CSV-AGENCIA    PIC 9(04).
+                02 FILLER            PIC X(01) VALUE ",".
+                02 WS-CSV-NOME       PIC X(30).
+                02 FILLER            PIC X(01) VALUE ",".
+                02 WS-CSV-NOME2      PIC X(30).
+                02 FILLER            PIC X(01) VALUE ",".
+                02 WS-CSV-DATANASC   PIC 9(08).
+                02 FILLER            PIC X(01) VALUE ",".
+                02 WS-CSV-SALDO-SINAL PIC X(01).
+                02 WS-CSV-SALDO-INT  PIC 9(05).
+                02 FILLER            PIC X(01) VALUE ".".
+                02 WS-CSV-SALDO-DEC  PIC 9(02).
+                02 FILLER            PIC X(01) VALUE ",".
+                02 WS-CSV-MOEDA      PIC X(03).
+                02 FILLER            PIC X(01) VALUE ",".
+                02 WS-CSV-TIPO       PIC X(01).
+                02 FILLER            PIC X(01) VALUE ",".
+                02 WS-CSV-STATUS     PIC X(01).
+
+          01 WS-CABECALHO             PIC X(80) VALUE
+             "CODIGO,AGENCIA,NOME,NOME2,DATANASC,SALDO,MOEDA,TIPO,
+      -      "STATUS".
+
+       PROCEDURE DIVISION.
+       INICIO.
+              PERFORM ABRE-ARQ.
+              IF ARQST = "00" AND ARQST-EXP = "00"
+                 PERFORM PROCESSO UNTIL WS-FIM-ARQ = "S"
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO - STATUS "
+                         ARQST " / " ARQST-EXP.
+              PERFORM FINALIZA.
+              STOP RUN.
+
+       ABRE-ARQ.
+              OPEN INPUT CLIENTES.
+              OPEN OUTPUT EXPORTA.
+              MOVE WS-CABECALHO TO REG-EXP.
+              WRITE REG-EXP.
+
+       PROCESSO.
+              READ CLIENTES NEXT RECORD
+                 AT END
+                    MOVE "S" TO WS-FIM-ARQ
+                 NOT AT END
+                    MOVE REG-CLI TO REG-CLI-W
+                    ADD 1 TO WS-QTD-CONTAS
+                    PERFORM GRAVA-LINHA-CSV
+              END-READ.
+
+       GRAVA-LINHA-CSV.
+              MOVE CODIGO-W       TO WS-CSV-CODIGO.
+              MOVE AGENCIA-W      TO WS-CSV-AGENCIA.
+              MOVE NOME-W         TO WS-CSV-NOME.
+              MOVE NOME2-W        TO WS-CSV-NOME2.
+              MOVE DATANASC-W     TO WS-CSV-DATANASC.
+              IF SALDO-W < ZEROS
+                 COMPUTE WS-SALDO-ABS = SALDO-W * -1
+                 MOVE "-" TO WS-CSV-SALDO-SINAL
+              ELSE
+                 MOVE SALDO-W TO WS-SALDO-ABS
+                 MOVE SPACE   TO WS-CSV-SALDO-SINAL
+              END-IF.
+              MOVE WS-SALDO-ABS-INT TO WS-CSV-SALDO-INT.
+              MOVE WS-SALDO-ABS-DEC TO WS-CSV-SALDO-DEC.
+              MOVE MOEDA-W        TO WS-CSV-MOEDA.
+              MOVE TIPO-CONTA-W   TO WS-CSV-TIPO.
+              MOVE STATUS-CONTA-W TO WS-CSV-STATUS.
+              MOVE WS-LINHA-CSV   TO REG-EXP.
+              WRITE REG-EXP.
+
+       FINALIZA.
+              CLOSE CLIENTES.
+              CLOSE EXPORTA.
+              DISPLAY "EXPORTACAO CONCLUIDA - " WS-QTD-CONTAS " CONTAS".
