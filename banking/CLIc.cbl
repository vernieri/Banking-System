@@ -6,7 +6,7 @@
       ******************************************************************
 
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.    CLIENTE.
+       PROGRAM-ID.    CADCLI.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -14,9 +14,33 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
               SELECT CLIENTES ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY CODIGO
+              ALTERNATE RECORD KEY NOME WITH DUPLICATES
+              LOCK MODE IS AUTOMATIC
+              FILE STATUS ARQST.
+
+              SELECT PROXCOD ASSIGN TO DISK
               ORGANIZATION SEQUENTIAL
               ACCESS MODE SEQUENTIAL
-              FILE STATUS ARQST.
+              FILE STATUS ARQST-PXC.
+
+              SELECT AUDITORIA ASSIGN TO DISK
+              ORGANIZATION SEQUENTIAL
+              ACCESS MODE SEQUENTIAL
+              FILE STATUS ARQST-AUD.
+
+              SELECT CLIENTES-CAD ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY ws-cpf
+              FILE STATUS ARQST-CAD.
+
+              SELECT JOURNAL ASSIGN TO DISK
+              ORGANIZATION SEQUENTIAL
+              ACCESS MODE SEQUENTIAL
+              FILE STATUS ARQST-JRN.
 
        DATA DIVISION.
        FILE SECTION.
@@ -24,53 +48,82 @@
                 DATA RECORD IS REG-CLI
                 VALUE OF FILE-ID IS "PRODUTOS.DAT".
           01 REG-CLI.
-                02 CODIGO         PIC 9(04).
-                02 NOME           PIC X(30).
-                02 DATANASC       PIC 9(04).
-                02 SALDO          PIC 9(05)V99.
-                02 TOTAL          PIC 9(06)V99.
+                COPY REGCLI.
+
+       FD PROXCOD LABEL RECORD STANDARD
+                DATA RECORD IS REG-PXC
+                VALUE OF FILE-ID IS "PROXCOD.DAT".
+          01 REG-PXC.
+                02 PXC-CODIGO         PIC 9(04).
+
+       FD AUDITORIA LABEL RECORD STANDARD
+                DATA RECORD IS REG-AUD
+                VALUE OF FILE-ID IS "AUDIT.DAT".
+          01 REG-AUD.
+                COPY AUDITLOG.
+
+       FD CLIENTES-CAD LABEL RECORD STANDARD
+                DATA RECORD IS REG-CAD
+                VALUE OF FILE-ID IS "CADASTRO.DAT".
+          01 REG-CAD.
+                COPY CADASTRO.
+
+       FD JOURNAL LABEL RECORD STANDARD
+                DATA RECORD IS REG-JRN
+                VALUE OF FILE-ID IS "JOURNAL.DAT".
+          01 REG-JRN.
+                COPY JOURNAL.
 
        WORKING-STORAGE SECTION.
+          01 ARQST-PXC                PIC X(02).
+          01 ARQST-AUD                PIC X(02).
+          01 ARQST-CAD                PIC X(02).
+          01 ARQST-JRN                PIC X(02).
+          01 WS-CPF-OK                PIC X(01) VALUE "N".
+          01 WS-JRN-CLI-NOVA          PIC X(10).
           01 REG-CLI-E.
-                02 CODIGO-E       PIC Z.ZZ9.
-                02 NOME-E         PIC X(30).
-                02 DATANASC-E       PIC Z.ZZ9.
-                02 SALDO-E     PIC ZZ.ZZ9,99.
-                02 TOTAL-E        PIC ZZZ.ZZ9,99.
+                COPY REGCLIE.
           01 REG-CLI-W.
-                02 CODIGO-W         PIC 9(04).
-                02 NOME-W           PIC X(30).
-                02 DATANASC-W         PIC 9(04).
-                02 SALDO-W       PIC 9(05)V99.
-                02 TOTAL-W          PIC 9(06)V99.
-          01 DATA-SIS.
-                02 ANO            PIC 9(04).
-                02 MES            PIC 9(02).
-                02 DIA            PIC 9(02).
-
-         01 ARQST                   PIC X(02).
-         01 WS-OPCAO                PIC X(01) VALUE SPACES.
-         01 WS-SALVA                PIC X(01) VALUE SPACES.
-         01 WS-ESPACO               PIC X(30) VALUE SPACES.
-         01 WS-MENS1                PIC X(20) VALUE "FIM DE PROGRAMA".
-         01 WS-FL                   PIC 9(01) VALUE ZEROS.
+                COPY REGCLIW.
+          COPY DATASIS.
+          COPY CLICOM.
+
+          01 WS-IDADE-W               PIC 9(03) VALUE ZEROS.
+          01 WS-IDADE-E               PIC ZZ9.
+          01 WS-IDADE-MIN             PIC 9(02) VALUE 18.
+          01 WS-DEPOSITO-MINIMO       PIC 9(05)V99 VALUE 50,00.
+          01 WS-PROX-CODIGO           PIC 9(04) VALUE ZEROS.
+          01 WS-SENHA-DIG             PIC 9(04) VALUE ZEROS.
+          01 WS-SENHA-OK              PIC X(01) VALUE "N".
+          01 WS-TENTATIVAS            PIC 9(01) VALUE ZEROS.
 
        SCREEN SECTION.
          01 TELA.
               02 BLANK SCREEN.
               02 LINE 2  COL 5  VALUE "  /  /  ".
               02 COL 29  VALUE "CONTROLE BANCARIO".
+              02 LINE 3  COL 19 VALUE "AGENCIA:".
               02 LINE 4  COL 19 VALUE "CODIGO DA CONTA:".
+              02 LINE 5  COL 19 VALUE "CPF:".
               02 LINE 6  COL 19 VALUE "NOME DO OWNER:".
-              02 LINE 8  COL 19 VALUE "IDADE:".
+              02 LINE 7  COL 19 VALUE "MOEDA <BRL/USD/EUR>:".
+              02 LINE 8  COL 19 VALUE "DATA NASCIMENTO:   /  /    ".
+              02 LINE 9  COL 19 VALUE "IDADE:".
               02 LINE 10 COL 19 VALUE "SALDO:".
+              02 LINE 11 COL 19 VALUE "SENHA:".
               02 LINE 12 COL 19 VALUE "SALDO TOTAL:".
+              02 LINE 13 COL 19 VALUE "COTITULAR:".
+              02 LINE 14 COL 19 VALUE
+                 "TIPO DE CONTA <C>ORRENTE/<P>OUPANCA:".
               02 LINE 15 COL 25 VALUE "MENSAGEM:".
       
        PROCEDURE DIVISION.
        INICIO.
               PERFORM ABRE-ARQ.
-              PERFORM PROCESSO UNTIL WS-OPCAO = "N".
+              IF ARQST = "00"
+                 PERFORM PROCESSO UNTIL WS-OPCAO = "N"
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO - STATUS " ARQST.
               PERFORM FINALIZA.
 
        ABRE-ARQ.
@@ -78,11 +131,27 @@
               IF ARQST NOT = "00"
                      CLOSE CLIENTES
                      OPEN OUTPUT CLIENTES.
+              OPEN EXTEND AUDITORIA.
+              IF ARQST-AUD NOT = "00"
+                     OPEN OUTPUT AUDITORIA.
+              OPEN EXTEND JOURNAL.
+              IF ARQST-JRN NOT = "00"
+                     OPEN OUTPUT JOURNAL.
 
        PROCESSO.
               PERFORM IMP-TELA.
               PERFORM ENTRA-DADOS.
-              PERFORM MOSTRA-DADOS.
+              IF WS-FL = 1
+                 PERFORM ENTRA-SENHA
+                 IF WS-SENHA-OK = "S"
+                    PERFORM MOSTRA-DADOS
+                    PERFORM ALTERA-DADOS
+                 END-IF
+              ELSE
+                 IF WS-FL = 2
+                    PERFORM MOSTRA-DADOS
+                 END-IF
+              END-IF.
               PERFORM CONTINUA  UNTIL WS-OPCAO = "S" OR "N".
 
        IMP-TELA.
@@ -94,51 +163,321 @@
       * ----------------------------- Inicialização das variáveis
               MOVE SPACE  TO     WS-OPCAO
                                  WS-SALVA
-                                 NOME-E.
+                                 NOME-E
+                                 NOME2-E.
               MOVE ZEROS  TO     CODIGO-E
-                                 DATANASC-E
+                                 AGENCIA-E
                                  SALDO-E
                                  TOTAL-E
                                  WS-FL.
+              MOVE ZEROS  TO     DATANASC-DIA-E
+                                 DATANASC-MES-E
+                                 DATANASC-ANO-E.
        ENTRA-DADOS.
               PERFORM IMP-TELA.
-              PERFORM ENTRA-CODIGO UNTIL WS-FL = 1.
+              PERFORM ENTRA-CODIGO UNTIL WS-FL = 1 OR WS-FL = 2.
               DISPLAY WS-ESPACO AT 2030.
+              IF WS-FL = 2
+                 PERFORM CRIA-CONTA.
               MOVE   CODIGO-W   TO CODIGO-E.
+              MOVE   AGENCIA-W  TO AGENCIA-E.
               MOVE   NOME-W     TO NOME-E.
-              MOVE   DATANASC-W   TO DATANASC-E.
+              MOVE   NOME2-W    TO NOME2-E.
+              MOVE   DATANASC-DIA-W TO DATANASC-DIA-E.
+              MOVE   DATANASC-MES-W TO DATANASC-MES-E.
+              MOVE   DATANASC-ANO-W TO DATANASC-ANO-E.
               MOVE   SALDO-W TO SALDO-E.
               MOVE   TOTAL-W TO TOTAL-E.
+              MOVE   CPF-W      TO CPF-E.
+
+       CRIA-CONTA.
+              DISPLAY "CONTA NOVA - PREENCHA OS DADOS" AT 2030.
+              PERFORM LE-PROXIMO-CODIGO.
+              MOVE    WS-PROX-CODIGO TO CODIGO-W.
+              MOVE    CODIGO-W  TO CODIGO-E.
+              DISPLAY CODIGO-E  AT 0438.
+              PERFORM UNTIL AGENCIA-W IS NUMERIC
+                            AND AGENCIA-W NOT = ZEROS
+                 ACCEPT AGENCIA-W AT 0338 WITH PROMPT AUTO
+              END-PERFORM.
+              MOVE    AGENCIA-W TO AGENCIA-E.
+              DISPLAY AGENCIA-E AT 0336.
+              ACCEPT  NOME-W     AT 0638 WITH PROMPT AUTO.
+              DISPLAY "COTITULAR (DEIXE EM BRANCO SE NAO HOUVER)"
+                      AT 2030.
+              ACCEPT  NOME2-W    AT 1338 WITH PROMPT AUTO.
+              DISPLAY WS-ESPACO  AT 2030.
+              MOVE "N" TO WS-CPF-OK.
+              PERFORM UNTIL WS-CPF-OK = "S"
+                 ACCEPT CPF-W AT 0524 WITH PROMPT AUTO
+                 PERFORM VALIDA-CPF-CADASTRO
+                 IF WS-CPF-OK NOT = "S"
+                    DISPLAY "CPF NAO ENCONTRADO - CADASTRE O CLIENTE "
+                            "PRIMEIRO (OPCAO DE CADASTRO)" AT 2030
+                 ELSE
+                    DISPLAY WS-ESPACO AT 2030
+                 END-IF
+              END-PERFORM.
+              MOVE CPF-W TO CPF-E.
+              DISPLAY CPF-E AT 0524.
+              PERFORM UNTIL MOEDA-W = "BRL" OR MOEDA-W = "USD"
+                                          OR MOEDA-W = "EUR"
+                 ACCEPT MOEDA-W AT 0738 WITH PROMPT AUTO
+                 IF MOEDA-W NOT = "BRL" AND NOT = "USD" AND NOT = "EUR"
+                    DISPLAY "DIGITE BRL, USD OU EUR" AT 2030
+                 ELSE
+                    DISPLAY WS-ESPACO AT 2030
+                 END-IF
+              END-PERFORM.
+              PERFORM UNTIL TIPO-CONTA-W = "C" OR TIPO-CONTA-W = "P"
+                 ACCEPT  TIPO-CONTA-W AT 1456 WITH PROMPT AUTO
+                 IF TIPO-CONTA-W NOT = "C" AND NOT = "P"
+                    DISPLAY "DIGITE C OU P" AT 2030
+                 ELSE
+                    DISPLAY WS-ESPACO AT 2030
+                 END-IF
+              END-PERFORM.
+              PERFORM UNTIL WS-IDADE-W >= WS-IDADE-MIN
+                 ACCEPT  DATANASC-DIA-W AT 0839 WITH PROMPT AUTO
+                 ACCEPT  DATANASC-MES-W AT 0842 WITH PROMPT AUTO
+                 ACCEPT  DATANASC-ANO-W AT 0845 WITH PROMPT AUTO
+                 PERFORM CALCULA-IDADE
+                 IF WS-IDADE-W < WS-IDADE-MIN
+                    DISPLAY "IDADE MINIMA NAO ATINGIDA" AT 2030
+                 ELSE
+                    DISPLAY WS-ESPACO AT 2030
+                 END-IF
+              END-PERFORM.
+              PERFORM UNTIL SALDO-W >= WS-DEPOSITO-MINIMO
+                            AND SALDO-W <= 99999,99
+                 ACCEPT  SALDO-W AT 1038 WITH PROMPT AUTO
+                 IF SALDO-W > 99999,99
+                    DISPLAY "SALDO INICIAL FORA DA FAIXA PERMITIDA"
+                            AT 2030
+                 ELSE
+                    IF SALDO-W < WS-DEPOSITO-MINIMO
+                       DISPLAY "DEPOSITO INICIAL ABAIXO DO MINIMO DE "
+                               "50,00" AT 2030
+                    ELSE
+                       DISPLAY WS-ESPACO AT 2030
+                    END-IF
+                 END-IF
+              END-PERFORM.
+              MOVE ZEROS TO TOTAL-W.
+              MOVE "A" TO STATUS-CONTA-W.
+              PERFORM UNTIL SENHA-W IS NUMERIC AND SENHA-W NOT = ZEROS
+                 DISPLAY "DEFINA UMA SENHA DE 4 DIGITOS" AT 2030
+                 ACCEPT  SENHA-W    AT 1138 WITH PROMPT AUTO
+              END-PERFORM.
+              DISPLAY WS-ESPACO AT 2030.
+              DISPLAY "GRAVAR NOVA CONTA <S/N> [ ]" AT 2030.
+              ACCEPT  WS-SALVA   AT 2054 WITH PROMPT AUTO.
+              IF WS-SALVA = "S" OR "s"
+                 PERFORM GRAVA-CONTA.
+              DISPLAY WS-ESPACO AT 2030.
+
+       VALIDA-CPF-CADASTRO.
+              MOVE "N" TO WS-CPF-OK.
+              OPEN INPUT CLIENTES-CAD.
+              IF ARQST-CAD = "00"
+                 MOVE CPF-W TO ws-cpf
+                 READ CLIENTES-CAD
+                    INVALID KEY
+                       MOVE "N" TO WS-CPF-OK
+                    NOT INVALID KEY
+                       MOVE "S" TO WS-CPF-OK
+                 END-READ
+                 CLOSE CLIENTES-CAD
+              ELSE
+                 DISPLAY "ARQUIVO DE CADASTRO INDISPONIVEL - STATUS "
+                         ARQST-CAD AT 2030.
+
+       LE-PROXIMO-CODIGO.
+              OPEN INPUT PROXCOD.
+              IF ARQST-PXC = "00"
+                 READ PROXCOD
+                    AT END
+                       MOVE 1 TO WS-PROX-CODIGO
+                    NOT AT END
+                       MOVE PXC-CODIGO TO WS-PROX-CODIGO
+                 END-READ
+                 CLOSE PROXCOD
+              ELSE
+                 MOVE 1 TO WS-PROX-CODIGO.
+
+       GRAVA-PROXIMO-CODIGO.
+              OPEN OUTPUT PROXCOD.
+              COMPUTE PXC-CODIGO = WS-PROX-CODIGO + 1.
+              WRITE REG-PXC.
+              CLOSE PROXCOD.
+
+       GRAVA-CONTA.
+              MOVE REG-CLI-W TO REG-CLI.
+              WRITE REG-CLI
+                 INVALID KEY
+                    IF ARQST = "22"
+                       DISPLAY "CODIGO JA CADASTRADO" AT 2030
+                    ELSE
+                       DISPLAY "ERRO DE GRAVACAO - STATUS " ARQST
+                               AT 2030
+                    END-IF
+                 NOT INVALID KEY
+                    PERFORM GRAVA-PROXIMO-CODIGO
+                    PERFORM GRAVA-JOURNAL-ABERTURA
+              END-WRITE.
+
+      * The initial deposit never goes through OPERACAO, so it has to
+      * be journaled here too or RECONC's cash-movement total would
+      * never see money that came in through account opening.
+       GRAVA-JOURNAL-ABERTURA.
+              MOVE SPACES TO WS-JRN-CLI-NOVA.
+              STRING "CLI" CODIGO-W DELIMITED BY SIZE
+                     INTO WS-JRN-CLI-NOVA.
+              MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
+              MOVE ANO             TO JRN-ANO.
+              MOVE MES             TO JRN-MES.
+              MOVE DIA             TO JRN-DIA.
+              MOVE "CAIXA"         TO JRN-CONTA-DEB.
+              MOVE WS-JRN-CLI-NOVA TO JRN-CONTA-CRE.
+              MOVE SALDO-W         TO JRN-VALOR.
+              MOVE "ABERTURA CONTA" TO JRN-HISTORICO.
+              WRITE REG-JRN.
+              IF ARQST-JRN NOT = "00"
+                 DISPLAY "ERRO NO JOURNAL - STATUS " ARQST-JRN AT 2030.
+
+       ALTERA-DADOS.
+              DISPLAY "ALTERAR DADOS <S/N> [ ]" AT 1430.
+              ACCEPT  WS-SALVA AT 1454 WITH PROMPT AUTO.
+              DISPLAY WS-ESPACO AT 1430.
+              IF WS-SALVA = "S" OR "s"
+                 ACCEPT  NOME-W  AT 0638 WITH PROMPT AUTO
+                 ACCEPT  NOME2-W AT 1338 WITH PROMPT AUTO
+                 PERFORM UNTIL SALDO-W >= ZEROS AND SALDO-W <= 99999,99
+                    ACCEPT  SALDO-W AT 1038 WITH PROMPT AUTO
+                    IF SALDO-W < ZEROS OR SALDO-W > 99999,99
+                       DISPLAY "SALDO FORA DA FAIXA PERMITIDA" AT 2030
+                    ELSE
+                       DISPLAY WS-ESPACO AT 2030
+                    END-IF
+                 END-PERFORM
+                 MOVE    NOME-W  TO NOME-E
+                 MOVE    NOME2-W TO NOME2-E
+                 MOVE    SALDO-W TO SALDO-E
+                 DISPLAY NOME-E  AT 0636
+                 DISPLAY NOME2-E AT 1336
+                 DISPLAY SALDO-E AT 1035
+                 PERFORM REGRAVA-CONTA.
+              PERFORM ENCERRA-CONTA.
+
+       ENCERRA-CONTA.
+              DISPLAY "ENCERRAR CONTA <S/N> [ ]" AT 1430.
+              ACCEPT  WS-SALVA AT 1454 WITH PROMPT AUTO.
+              DISPLAY WS-ESPACO AT 1430.
+              IF WS-SALVA = "S" OR "s"
+                 MOVE "F" TO STATUS-CONTA-W
+                 PERFORM REGRAVA-CONTA
+                 DISPLAY "CONTA ENCERRADA" AT 1430.
+
+       REGRAVA-CONTA.
+              MOVE REG-CLI-W TO REG-CLI.
+              REWRITE REG-CLI
+                 INVALID KEY
+                    DISPLAY "ERRO ATUALIZACAO - STATUS " ARQST AT 2030
+              END-REWRITE.
 
        MOSTRA-DADOS.
-           DISPLAY NOME-E     AT 0636.
-           DISPLAY DATANASC-E AT 0831.
+           DISPLAY AGENCIA-E    AT 0336.
+           DISPLAY CPF-E        AT 0524.
+           DISPLAY NOME-E       AT 0636.
+           DISPLAY MOEDA-W      AT 0738.
+           DISPLAY NOME2-E      AT 1336.
+           DISPLAY TIPO-CONTA-W AT 1456.
+           DISPLAY DATANASC-E AT 0839.
+           PERFORM CALCULA-IDADE.
+           DISPLAY WS-IDADE-E AT 0931.
            DISPLAY SALDO-E    AT 1035.
            DISPLAY TOTAL-E    AT 1232.
 
+       CALCULA-IDADE.
+           COMPUTE WS-IDADE-W = ANO - DATANASC-ANO-W.
+           IF MES < DATANASC-MES-W
+              OR (MES = DATANASC-MES-W AND DIA < DATANASC-DIA-W)
+              SUBTRACT 1 FROM WS-IDADE-W
+           END-IF.
+           MOVE WS-IDADE-W TO WS-IDADE-E.
 
-
+       ENTRA-SENHA.
+           MOVE ZEROS TO WS-SENHA-DIG.
+           MOVE ZEROS TO WS-TENTATIVAS.
+           MOVE "N"   TO WS-SENHA-OK.
+           PERFORM UNTIL WS-SENHA-OK = "S" OR WS-TENTATIVAS = 3
+              ACCEPT WS-SENHA-DIG AT 1138 WITH PROMPT AUTO
+              ADD 1 TO WS-TENTATIVAS
+              IF WS-SENHA-DIG = SENHA-W
+                 MOVE "S" TO WS-SENHA-OK
+                 DISPLAY WS-ESPACO AT 2030
+              ELSE
+                 DISPLAY "SENHA INVALIDA" AT 2030
+              END-IF
+           END-PERFORM.
+           IF WS-SENHA-OK NOT = "S"
+              DISPLAY "OPERACAO BLOQUEADA - SENHA INCORRETA" AT 2030.
 
        ENTRA-CODIGO.
               ACCEPT CODIGO-E   AT 0438 WITH PROMPT AUTO.
               MOVE   CODIGO-E   TO CODIGO-W.
-              IF CODIGO-W = 9999
-                 DISPLAY WS-MENS1 AT 1535
-                 CLOSE CLIENTES
-                 STOP RUN.
-              CLOSE CLIENTES.
-              PERFORM ABRE-ARQ.
-              MOVE ZEROS TO WS-FL.
-              PERFORM LER-REGISTRO UNTIL WS-FL >= 1.
+              IF CODIGO-W = ZEROS
+                 PERFORM BUSCA-POR-NOME
+              ELSE
+                 MOVE CODIGO-W TO CODIGO
+                 READ CLIENTES
+                    INVALID KEY
+                       MOVE 2 TO WS-FL
+                    NOT INVALID KEY
+                       MOVE REG-CLI TO REG-CLI-W
+                       MOVE 1 TO WS-FL
+                 END-READ
+              END-IF.
               IF WS-FL = 2
-                 DISPLAY "REGISTO NAO CADASTRADO" AT 2030.
+                 IF ARQST = "23"
+                    DISPLAY "REGISTO NAO CADASTRADO" AT 2030
+                    DISPLAY "VERIFIQUE O CODIGO OU CADASTRE UMA NOVA "
+                            "CONTA" AT 2130
+                 ELSE
+                    DISPLAY "ERRO DE LEITURA - STATUS " ARQST AT 2030.
+              PERFORM GRAVA-AUDITORIA.
 
-       LER-REGISTRO.
-              READ CLIENTES NEXT AT END MOVE 2 TO WS-FL.
-              IF ARQST = "00"
-                 IF CODIGO-W = CODIGO
+       BUSCA-POR-NOME.
+              DISPLAY "CODIGO EM BRANCO - DIGITE O NOME" AT 2030.
+              ACCEPT  NOME-W AT 0638 WITH PROMPT AUTO.
+              MOVE    NOME-W TO NOME.
+              READ CLIENTES KEY IS NOME
+                 INVALID KEY
+                    MOVE 2 TO WS-FL
+                 NOT INVALID KEY
                     MOVE REG-CLI TO REG-CLI-W
-                    MOVE 1 TO WS-FL.
+                    MOVE CODIGO  TO CODIGO-E
+                    MOVE 1 TO WS-FL
+              END-READ.
+              IF WS-FL = 2 AND ARQST NOT = "23"
+                 DISPLAY "ERRO DE LEITURA - STATUS " ARQST AT 2030
+              ELSE
+                 DISPLAY WS-ESPACO AT 2030.
+
+      * GRAVA-AUDITORIA is left to ENTRA-CODIGO, the caller of this
+      * paragraph, so a name-based lookup logs one audit row, not two.
+       GRAVA-AUDITORIA.
+              MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
+              MOVE CODIGO-W    TO AUD-CODIGO.
+              MOVE ANO         TO AUD-ANO.
+              MOVE MES         TO AUD-MES.
+              MOVE DIA         TO AUD-DIA.
+              MOVE "CADCLI"    TO AUD-PROGRAMA.
+              IF WS-FL = 1
+                 MOVE "S" TO AUD-RESULTADO
+              ELSE
+                 MOVE "N" TO AUD-RESULTADO.
+              WRITE REG-AUD.
 
        CONTINUA.
               DISPLAY "CONTINUA (S/N)? [ ]" AT 1430.
@@ -153,5 +492,7 @@
        FINALIZA.
               DISPLAY WS-MENS1 AT 1535.
               CLOSE CLIENTES.
-              STOP RUN.
+              CLOSE AUDITORIA.
+              CLOSE JOURNAL.
+              GOBACK.
       
