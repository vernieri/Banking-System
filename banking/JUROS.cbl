@@ -0,0 +1,260 @@
+      ******************************************************************
+      * Author: Vernieri
+      * Date: August 8, 2026
+      * Purpose: Month-end interest accrual
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    JUROS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CLIENTES ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY CODIGO
+              ALTERNATE RECORD KEY NOME WITH DUPLICATES
+              LOCK MODE IS AUTOMATIC
+              FILE STATUS ARQST.
+
+              SELECT EXTRATO ASSIGN TO DISK
+              ORGANIZATION SEQUENTIAL
+              ACCESS MODE SEQUENTIAL
+              FILE STATUS ARQST-EXT.
+
+              SELECT JOURNAL ASSIGN TO DISK
+              ORGANIZATION SEQUENTIAL
+              ACCESS MODE SEQUENTIAL
+              FILE STATUS ARQST-JRN.
+
+              SELECT CHECKPOINT ASSIGN TO DISK
+              ORGANIZATION SEQUENTIAL
+              ACCESS MODE SEQUENTIAL
+              FILE STATUS ARQST-CKP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES LABEL RECORD STANDARD
+                DATA RECORD IS REG-CLI
+                VALUE OF FILE-ID IS "PRODUTOS.DAT".
+          01 REG-CLI.
+                COPY REGCLI.
+
+       FD EXTRATO LABEL RECORD STANDARD
+                DATA RECORD IS REG-EXT
+                VALUE OF FILE-ID IS "EXTRATO.DAT".
+          01 REG-EXT.
+                COPY EXTRATO.
+
+       FD JOURNAL LABEL RECORD STANDARD
+                DATA RECORD IS REG-JRN
+                VALUE OF FILE-ID IS "JOURNAL.DAT".
+          01 REG-JRN.
+                COPY JOURNAL.
+
+       FD CHECKPOINT LABEL RECORD STANDARD
+                DATA RECORD IS REG-CKP
+                VALUE OF FILE-ID IS "CKPJUROS.DAT".
+          01 REG-CKP.
+                02 CKP-DATA.
+                      03 CKP-ANO      PIC 9(04).
+                      03 CKP-MES      PIC 9(02).
+                      03 CKP-DIA      PIC 9(02).
+                02 CKP-CODIGO         PIC 9(04).
+
+       WORKING-STORAGE SECTION.
+          01 ARQST-EXT               PIC X(02).
+          01 ARQST-JRN               PIC X(02).
+          01 ARQST-CKP               PIC X(02).
+          01 WS-ARQST-ABERTURA       PIC X(02) VALUE SPACES.
+          01 WS-JRN-CLI              PIC X(10).
+          01 WS-CKP-CODIGO           PIC 9(04) VALUE ZEROS.
+          01 WS-TEM-CKP              PIC X(01) VALUE "N".
+          01 REG-CLI-W.
+                COPY REGCLIW.
+          COPY DATASIS.
+          COPY CLICOM.
+          01 WS-TAXA-JUROS           PIC 9V9999 VALUE 0,005.
+          01 WS-JUROS-W              PIC S9(05)V99 VALUE ZEROS.
+          01 WS-SALDO-MINIMO         PIC S9(05)V99 VALUE 100,00.
+          01 WS-TARIFA-W             PIC S9(05)V99 VALUE 10,00.
+          01 WS-QTD-CONTAS           PIC 9(06) VALUE ZEROS.
+          01 WS-QTD-CREDITADAS       PIC 9(06) VALUE ZEROS.
+          01 WS-QTD-TARIFADAS        PIC 9(06) VALUE ZEROS.
+          01 WS-FIM-ARQ              PIC X(01) VALUE "N".
+
+       PROCEDURE DIVISION.
+       INICIO.
+              PERFORM ABRE-ARQ.
+              IF ARQST = "00"
+                 PERFORM PROCESSO UNTIL WS-FIM-ARQ = "S"
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO - STATUS " ARQST.
+              PERFORM FINALIZA.
+              STOP RUN.
+
+       ABRE-ARQ.
+              OPEN I-O CLIENTES.
+              IF ARQST NOT = "00"
+                     CLOSE CLIENTES
+                     OPEN OUTPUT CLIENTES
+                     CLOSE CLIENTES
+                     OPEN I-O CLIENTES.
+              OPEN EXTEND EXTRATO.
+              IF ARQST-EXT NOT = "00"
+                     OPEN OUTPUT EXTRATO.
+              OPEN EXTEND JOURNAL.
+              IF ARQST-JRN NOT = "00"
+                     OPEN OUTPUT JOURNAL.
+              MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
+              DISPLAY "APURACAO DE JUROS - " DIA "/" MES "/" ANO.
+              PERFORM LE-CHECKPOINT.
+              IF WS-TEM-CKP = "S"
+                 DISPLAY "RETOMANDO A PARTIR DO CODIGO " WS-CKP-CODIGO
+      * ARQST already reflects the OPEN I-O CLIENTES result above - it
+      * is saved and restored around START so the START's own outcome
+      * (e.g. INVALID KEY when the checkpoint was the last account)
+      * does not get mistaken by INICIO for a failed file open.
+                 MOVE ARQST TO WS-ARQST-ABERTURA
+                 MOVE WS-CKP-CODIGO TO CODIGO
+                 START CLIENTES KEY IS GREATER THAN CODIGO
+                    INVALID KEY
+                       DISPLAY "CHECKPOINT INVALIDO - REINICIANDO DO "
+                               "COMECO"
+                 END-START
+                 MOVE WS-ARQST-ABERTURA TO ARQST
+              END-IF.
+
+       LE-CHECKPOINT.
+              MOVE "N" TO WS-TEM-CKP.
+              OPEN INPUT CHECKPOINT.
+              IF ARQST-CKP = "00"
+                 READ CHECKPOINT
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       IF CKP-ANO = ANO AND CKP-MES = MES
+                                        AND CKP-DIA = DIA
+                          MOVE CKP-CODIGO TO WS-CKP-CODIGO
+                          MOVE "S" TO WS-TEM-CKP
+                       END-IF
+                 END-READ
+                 CLOSE CHECKPOINT.
+
+       PROCESSO.
+              READ CLIENTES NEXT RECORD
+                 AT END
+                    MOVE "S" TO WS-FIM-ARQ
+                 NOT AT END
+                    MOVE REG-CLI TO REG-CLI-W
+                    ADD 1 TO WS-QTD-CONTAS
+                    IF STATUS-CONTA-W NOT = "F"
+                       PERFORM APLICA-JUROS
+                       PERFORM APLICA-TARIFA
+                    END-IF
+                    PERFORM GRAVA-CHECKPOINT
+              END-READ.
+
+       GRAVA-CHECKPOINT.
+              OPEN OUTPUT CHECKPOINT.
+              MOVE ANO       TO CKP-ANO.
+              MOVE MES       TO CKP-MES.
+              MOVE DIA       TO CKP-DIA.
+              MOVE CODIGO-W  TO CKP-CODIGO.
+              WRITE REG-CKP.
+              CLOSE CHECKPOINT.
+
+       APLICA-JUROS.
+              IF TIPO-CONTA-W = "P" AND SALDO-W > ZEROS
+                 COMPUTE WS-JUROS-W ROUNDED =
+                         SALDO-W * WS-TAXA-JUROS
+                 ADD WS-JUROS-W TO SALDO-W
+                 ADD WS-JUROS-W TO TOTAL-W
+                 PERFORM REGRAVA-CONTA
+                 MOVE "J" TO EXT-TIPO
+                 MOVE WS-JUROS-W TO EXT-VALOR
+                 PERFORM GRAVA-EXTRATO
+                 PERFORM GRAVA-JOURNAL-JUROS
+                 ADD 1 TO WS-QTD-CREDITADAS.
+
+       GRAVA-JOURNAL-JUROS.
+              MOVE SPACES TO WS-JRN-CLI.
+              STRING "CLI" CODIGO-W DELIMITED BY SIZE
+                     INTO WS-JRN-CLI.
+              MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
+              MOVE ANO           TO JRN-ANO.
+              MOVE MES           TO JRN-MES.
+              MOVE DIA           TO JRN-DIA.
+              MOVE "JUROS"       TO JRN-CONTA-DEB.
+              MOVE WS-JRN-CLI    TO JRN-CONTA-CRE.
+              MOVE WS-JUROS-W    TO JRN-VALOR.
+              MOVE "JUROS"       TO JRN-HISTORICO.
+              WRITE REG-JRN.
+              IF ARQST-JRN NOT = "00"
+                 DISPLAY "ERRO NO JOURNAL CODIGO " CODIGO-W
+                         " - STATUS " ARQST-JRN.
+
+       APLICA-TARIFA.
+              IF SALDO-W < WS-SALDO-MINIMO
+                 SUBTRACT WS-TARIFA-W FROM SALDO-W
+                 ADD      WS-TARIFA-W TO TOTAL-W
+                 PERFORM REGRAVA-CONTA
+                 MOVE "F" TO EXT-TIPO
+                 MOVE WS-TARIFA-W TO EXT-VALOR
+                 PERFORM GRAVA-EXTRATO
+                 PERFORM GRAVA-JOURNAL-TARIFA
+                 ADD 1 TO WS-QTD-TARIFADAS.
+
+       GRAVA-JOURNAL-TARIFA.
+              MOVE SPACES TO WS-JRN-CLI.
+              STRING "CLI" CODIGO-W DELIMITED BY SIZE
+                     INTO WS-JRN-CLI.
+              MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
+              MOVE ANO           TO JRN-ANO.
+              MOVE MES           TO JRN-MES.
+              MOVE DIA           TO JRN-DIA.
+              MOVE WS-JRN-CLI    TO JRN-CONTA-DEB.
+              MOVE "TARIFA"      TO JRN-CONTA-CRE.
+              MOVE WS-TARIFA-W   TO JRN-VALOR.
+              MOVE "TARIFA SALDO MINIMO" TO JRN-HISTORICO.
+              WRITE REG-JRN.
+              IF ARQST-JRN NOT = "00"
+                 DISPLAY "ERRO NO JOURNAL CODIGO " CODIGO-W
+                         " - STATUS " ARQST-JRN.
+
+       REGRAVA-CONTA.
+              MOVE REG-CLI-W TO REG-CLI.
+              REWRITE REG-CLI
+                 INVALID KEY
+                    DISPLAY "ERRO ATUALIZACAO CODIGO "
+                            CODIGO-W " - STATUS " ARQST
+              END-REWRITE.
+
+       GRAVA-EXTRATO.
+              MOVE CODIGO-W  TO EXT-CODIGO.
+              MOVE ANO       TO EXT-ANO.
+              MOVE MES       TO EXT-MES.
+              MOVE DIA       TO EXT-DIA.
+              MOVE SALDO-W   TO EXT-SALDO.
+              WRITE REG-EXT.
+              IF ARQST-EXT NOT = "00"
+                 DISPLAY "ERRO NO EXTRATO CODIGO " CODIGO-W
+                         " - STATUS " ARQST-EXT.
+
+       FINALIZA.
+              CLOSE CLIENTES.
+              CLOSE EXTRATO.
+              CLOSE JOURNAL.
+              IF ARQST = "00" AND WS-FIM-ARQ = "S"
+                 PERFORM LIMPA-CHECKPOINT.
+              DISPLAY "CONTAS PROCESSADAS: " WS-QTD-CONTAS.
+              DISPLAY "CONTAS CREDITADAS : " WS-QTD-CREDITADAS.
+              DISPLAY "CONTAS TARIFADAS  : " WS-QTD-TARIFADAS.
+              DISPLAY "FIM DE PROGRAMA".
+
+       LIMPA-CHECKPOINT.
+              OPEN OUTPUT CHECKPOINT.
+              CLOSE CHECKPOINT.
